@@ -27,6 +27,19 @@
                ASSIGN TO GRADEOUT
                ORGANIZATION IS SEQUENTIAL.
 
+      * HOLDS THE RESTART INDICATOR CARD THAT TELLS THE RUN WHETHER *
+      * TO RESUME FROM THE LAST CHECKPOINT                          *
+           SELECT RESTART-PARM
+               ASSIGN TO RESTARTP
+               ORGANIZATION IS SEQUENTIAL.
+
+      * RECORDS A CHECKPOINT EVERY CKPT-INTERVAL RECORDS SO A RERUN *
+      * CAN FAST-FORWARD PAST COMPLETED WORK INSTEAD OF STARTING    *
+      * FROM RECORD ONE                                             *
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPTFIL
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -43,6 +56,44 @@
            05  STD-POINTS-POSS          PIC 999.
            05  STD-POINTS-EARNED        PIC 999.
 
+       FD  RESTART-PARM
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RESTART-PARM-REC
+           RECORDING MODE IS F
+           RECORD CONTAINS 1 CHARACTERS.
+
+       01  RESTART-PARM-REC             PIC X.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKPT-RECORD
+           RECORDING MODE IS F
+           RECORD CONTAINS 12551 CHARACTERS.
+
+       01  CKPT-RECORD.
+           05  CKPT-REC-COUNT           PIC 9(7).
+           05  CKPT-PAGE-NO             PIC 99.
+      * CARRIES THE RUNNING ACCUMULATORS BELOW SO A RESUMED RUN'S    *
+      * SUBTOTALS/GRAND AVERAGE/EXCEPTION LIST MATCH A NON-RESTARTED *
+      * RUN'S INSTEAD OF RESTARTING THEM AT ZERO                     *
+           05  CKPT-DTL-LINE-CTR        PIC 9(7).
+           05  CKPT-CRS-PCT-TOTAL       PIC 9(5)V99.
+           05  CKPT-CRS-ASSIGN-CTR      PIC 9(3).
+           05  CKPT-GT-PCT-TOTAL        PIC 9(7)V99.
+           05  CKPT-GT-ASSIGN-CTR       PIC 9(5).
+      * COURSE-BREAK HOLD VARIABLE, SO A RESTARTED RUN KNOWS WHETHER *
+      * THE RE-READ RECORD BELONGS TO THE SAME COURSE THAT WAS STILL *
+      * IN PROGRESS AT CHECKPOINT TIME                               *
+           05  CKPT-H-COURSE-ID         PIC X(8).
+           05  CKPT-EXC-CTR             PIC 9(3).
+      * WRAPPED IN A GROUP WITHOUT ITS OWN OCCURS SO THE WHOLE TABLE *
+      * CAN BE COPIED IN ONE MOVE TO/FROM EXC-TABLE ABOVE            *
+           05  CKPT-EXC-TABLE.
+               10  CKPT-EXC-ENTRY       OCCURS 500 TIMES.
+                   15  CKPT-EXC-COURSE-ID   PIC X(8).
+                   15  CKPT-EXC-STD-ID      PIC 9(7).
+                   15  CKPT-EXC-ASSIGNMENT  PIC X(10).
+
        FD  PRTOUT
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
@@ -57,6 +108,50 @@
            05  MORE-RECS                PIC XXX    VALUE 'YES'.
            05  PCTR                     PIC 99     VALUE 0.
            05  C-PERCENTAGE             PIC 9V99   VALUE 0.
+      * HOLD VARIABLE FOR THE COURSE CONTROL BREAK *
+           05  H-COURSE-ID              PIC X(8).
+      * COURSE SUBTOTAL VARIABLES *
+           05  C-CRS-PCT-TOTAL          PIC 9(5)V99 VALUE 0.
+           05  C-CRS-ASSIGN-CTR         PIC 9(3)   VALUE 0.
+           05  C-CRS-AVG-PCT            PIC 9V99   VALUE 0.
+      * GRAND AVERAGE VARIABLES *
+           05  C-GT-PCT-TOTAL           PIC 9(7)V99 VALUE 0.
+           05  C-GT-ASSIGN-CTR          PIC 9(5)   VALUE 0.
+           05  C-GT-AVG-PCT             PIC 9V99   VALUE 0.
+      * FLAGS WHETHER THE CURRENT RECORD HAS USABLE POINTS POSSIBLE *
+           05  VALID-RECORD             PIC X      VALUE 'Y'.
+
+      * CHECKPOINT/RESTART VARIABLES *
+           05  REC-CTR                  PIC 9(7)   VALUE 0.
+           05  CKPT-INTERVAL             PIC 9(5)  VALUE 500.
+           05  RESTART-IND              PIC X      VALUE 'N'.
+           05  CKPT-EOF                 PIC X      VALUE 'N'.
+           05  CKPT-SAVE-COUNT          PIC 9(7)   VALUE 0.
+           05  CKPT-SAVE-PAGE           PIC 99     VALUE 0.
+           05  CKPT-SAVE-DTL-CTR        PIC 9(7)   VALUE 0.
+           05  CKPT-SAVE-CRS-PCT-TOTAL  PIC 9(5)V99 VALUE 0.
+           05  CKPT-SAVE-CRS-ASSIGN-CTR PIC 9(3)   VALUE 0.
+           05  CKPT-SAVE-GT-PCT-TOTAL   PIC 9(7)V99 VALUE 0.
+           05  CKPT-SAVE-GT-ASSIGN-CTR  PIC 9(5)   VALUE 0.
+           05  CKPT-SAVE-H-COURSE-ID    PIC X(8)   VALUE SPACES.
+           05  FF-SUB                   PIC 9(7)   VALUE 0 COMP.
+           05  FF-LIMIT                 PIC 9(7)   VALUE 0 COMP.
+
+      * RECORD/LINE RECONCILIATION COUNTERS *
+           05  DTL-LINE-CTR             PIC 9(7)   VALUE 0.
+
+      * HOLDS RECORDS SKIPPED FOR INVALID STD-POINTS-POSS *
+       01  EXCEPTION-TBL.
+      * WRAPPED IN A GROUP WITHOUT ITS OWN OCCURS SO THE WHOLE TABLE *
+      * CAN BE COPIED IN ONE MOVE (TO/FROM THE CHECKPOINT RECORD)    *
+      * INSTEAD OF ENTRY BY ENTRY                                    *
+           05  EXC-TABLE.
+               10  EXC-ENTRY            OCCURS 500 TIMES.
+                   15  EXC-COURSE-ID    PIC X(8).
+                   15  EXC-STD-ID       PIC 9(7).
+                   15  EXC-ASSIGNMENT   PIC X(10).
+           05  EXC-CTR                  PIC 9(3)   VALUE 0 COMP.
+           05  EXC-SUB                  PIC 9(3)   VALUE 0 COMP.
 
        01  CURRENT-DATE-AND-TIME.
            05  THIS-DATE.
@@ -96,6 +191,78 @@
            05  O-STD-PERCENTAGE         PIC Z.99.
            05  FILLER                   PIC X(35)  VALUE ' '.
 
+       01  BLANK-LINE.
+           05  FILLER                   PIC X(132) VALUE ' '.
+
+      *************************************************
+      *           COURSE SUBTOTAL/GRAND AVERAGE       *
+      *************************************************
+       01  CRS-SUBTOTAL-LINE.
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  FILLER                   PIC X(16)
+               VALUE 'COURSE AVERAGE: '.
+           05  O-CRS-COURSE-ID          PIC X(8).
+           05  FILLER                   PIC X(5)   VALUE ' '.
+           05  FILLER                   PIC X(13)
+               VALUE 'ASSIGNMENTS: '.
+           05  O-CRS-ASSIGN-CTR         PIC ZZ9.
+           05  FILLER                   PIC X(5)   VALUE ' '.
+           05  FILLER                   PIC X(9)   VALUE 'AVERAGE: '.
+           05  O-CRS-AVG-PCT            PIC Z.99.
+           05  FILLER                   PIC X(61)  VALUE ' '.
+
+       01  GRAND-AVG-LINE.
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  FILLER                   PIC X(15)
+               VALUE 'GRAND AVERAGE: '.
+           05  O-GT-AVG-PCT             PIC Z.99.
+           05  FILLER                   PIC X(5)   VALUE ' '.
+           05  FILLER                   PIC X(13)
+               VALUE 'ASSIGNMENTS: '.
+           05  O-GT-ASSIGN-CTR          PIC ZZZZ9.
+           05  FILLER                   PIC X(82)  VALUE ' '.
+
+      *************************************************
+      *             EXCEPTION REPORT LINES            *
+      *************************************************
+       01  EXCEPTION-HDG-LINE.
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  FILLER                   PIC X(35)
+               VALUE 'INVALID POINTS POSSIBLE EXCEPTIONS'.
+           05  FILLER                   PIC X(89)  VALUE ' '.
+
+       01  EXCEPTION-COL-HDGS.
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  FILLER                   PIC X(6)   VALUE 'COURSE'.
+           05  FILLER                   PIC X(10)  VALUE ' '.
+           05  FILLER                   PIC X(9)   VALUE 'STUDENT'.
+           05  FILLER                   PIC X(10)  VALUE ' '.
+           05  FILLER                   PIC X(10)  VALUE 'ASSIGNMENT'.
+           05  FILLER                   PIC X(72)  VALUE ' '.
+
+       01  EXCEPTION-LINE.
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  O-EXC-COURSE-ID          PIC X(8).
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  O-EXC-STD-ID             PIC X(8).
+           05  FILLER                   PIC X(11)  VALUE ' '.
+           05  O-EXC-ASSIGNMENT         PIC X(10).
+           05  FILLER                   PIC X(79)  VALUE ' '.
+
+      *************************************************
+      *        RECORD/LINE RECONCILIATION FOOTER      *
+      *************************************************
+       01  RECONCILE-LINE.
+           05  FILLER                   PIC X(8)   VALUE ' '.
+           05  FILLER                   PIC X(14)
+               VALUE 'RECORDS READ: '.
+           05  O-REC-READ               PIC Z(6)9.
+           05  FILLER                   PIC X(5)   VALUE ' '.
+           05  FILLER                   PIC X(22)
+               VALUE 'DETAIL LINES WRITTEN: '.
+           05  O-DTL-WRITTEN            PIC Z(6)9.
+           05  FILLER                   PIC X(69)  VALUE ' '.
+
 
        PROCEDURE DIVISION.
 
@@ -113,9 +280,18 @@
        1000-INIT.
            PERFORM 1100-DATE-ROUT.
            PERFORM 1200-OPEN-ROUT.
+           PERFORM 1300-RESTART-CHECK.
+           OPEN OUTPUT CHECKPOINT-FILE.
            PERFORM 9000-HDG-ROUT.
            PERFORM 9100-READ-GRADES.
 
+      * SETS THE HOLD VARIABLE FOR THE COURSE CONTROL BREAK. ON A     *
+      * RESTART, 1400-RESTART-ROUT ALREADY RESTORED THIS FROM THE     *
+      * CHECKPOINT SO THE COURSE THAT WAS STILL IN PROGRESS AT        *
+      * CHECKPOINT TIME ISN'T MASKED BY THE RE-READ RECORD'S COURSE.  *
+           IF RESTART-IND NOT = 'Y'
+               MOVE STD-COURSE-ID TO H-COURSE-ID.
+
        1100-DATE-ROUT.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CURRENT-MONTH TO O-CURRENT-MONTH.
@@ -126,14 +302,102 @@
            OPEN INPUT GRADE-FILE.
            OPEN OUTPUT PRTOUT.
 
+       1300-RESTART-CHECK.
+      * READS THE RESTART INDICATOR CARD TO SEE IF THIS RUN SHOULD  *
+      * RESUME FROM THE LAST CHECKPOINT INSTEAD OF STARTING OVER    *
+           OPEN INPUT RESTART-PARM.
+           READ RESTART-PARM
+               AT END
+                   MOVE 'N' TO RESTART-PARM-REC.
+           MOVE RESTART-PARM-REC TO RESTART-IND.
+           CLOSE RESTART-PARM.
+
+           IF RESTART-IND = 'Y'
+               PERFORM 1400-RESTART-ROUT.
+
+       1400-RESTART-ROUT.
+      * FINDS THE LAST CHECKPOINT WRITTEN BY A PRIOR RUN *
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM UNTIL CKPT-EOF = 'Y'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'Y' TO CKPT-EOF
+                   NOT AT END
+                       MOVE CKPT-REC-COUNT TO CKPT-SAVE-COUNT
+                       MOVE CKPT-PAGE-NO TO CKPT-SAVE-PAGE
+                       MOVE CKPT-DTL-LINE-CTR TO CKPT-SAVE-DTL-CTR
+                       MOVE CKPT-CRS-PCT-TOTAL TO
+                           CKPT-SAVE-CRS-PCT-TOTAL
+                       MOVE CKPT-CRS-ASSIGN-CTR TO
+                           CKPT-SAVE-CRS-ASSIGN-CTR
+                       MOVE CKPT-GT-PCT-TOTAL TO CKPT-SAVE-GT-PCT-TOTAL
+                       MOVE CKPT-GT-ASSIGN-CTR TO
+                           CKPT-SAVE-GT-ASSIGN-CTR
+                       MOVE CKPT-EXC-CTR TO EXC-CTR
+                       MOVE CKPT-EXC-TABLE TO EXC-TABLE
+                       MOVE CKPT-H-COURSE-ID TO CKPT-SAVE-H-COURSE-ID
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+      * FAST-FORWARDS GRADE-FILE PAST THE RECORDS ALREADY REPORTED   *
+      * ON IN THE PRIOR RUN. THE CHECKPOINT IS WRITTEN DURING THE    *
+      * READ-AHEAD FOR THE NEXT RECORD, BEFORE THAT RECORD HAS GONE  *
+      * THROUGH 2100-CALCS/2200-MOVE-DETAIL, SO ONLY CKPT-SAVE-COUNT *
+      * MINUS 1 RECORDS ARE FULLY REFLECTED IN THE SAVED             *
+      * ACCUMULATORS. STOPPING THE FAST-FORWARD ONE RECORD SHORT     *
+      * LETS THAT LAST RECORD RE-ENTER THROUGH THE NORMAL READ/      *
+      * PROCESS PATH INSTEAD OF BEING SKIPPED.                       *
+           MOVE 0 TO FF-LIMIT.
+           IF CKPT-SAVE-COUNT > 0
+               COMPUTE FF-LIMIT = CKPT-SAVE-COUNT - 1.
+
+           PERFORM VARYING FF-SUB FROM 1 BY 1
+                   UNTIL FF-SUB > FF-LIMIT
+               READ GRADE-FILE
+                   AT END
+                       MOVE 'NO' TO MORE-RECS
+           END-PERFORM.
+
+      * PICKS THE RECORD COUNT, PAGE NUMBERING, SUBTOTAL/GRAND       *
+      * AVERAGE ACCUMULATORS, AND EXCEPTION LIST BACK UP WHERE THE   *
+      * PRIOR RUN LEFT OFF. REC-CTR IS RESTORED TO FF-LIMIT (NOT     *
+      * CKPT-SAVE-COUNT) SINCE THE NEXT 9100-READ-GRADES WILL RE-    *
+      * READ AND RE-COUNT THE RECORD THE FAST-FORWARD LEFT OUT.      *
+           MOVE FF-LIMIT TO REC-CTR.
+           MOVE CKPT-SAVE-PAGE TO PCTR.
+           MOVE CKPT-SAVE-DTL-CTR TO DTL-LINE-CTR.
+           MOVE CKPT-SAVE-CRS-PCT-TOTAL TO C-CRS-PCT-TOTAL.
+           MOVE CKPT-SAVE-CRS-ASSIGN-CTR TO C-CRS-ASSIGN-CTR.
+           MOVE CKPT-SAVE-GT-PCT-TOTAL TO C-GT-PCT-TOTAL.
+           MOVE CKPT-SAVE-GT-ASSIGN-CTR TO C-GT-ASSIGN-CTR.
+           MOVE CKPT-SAVE-H-COURSE-ID TO H-COURSE-ID.
+
        2000-MAINLINE.
+      * CHECKS IF THE COURSE HAS CHANGED AND SUBTOTALS THE PRIOR ONE *
+           IF H-COURSE-ID NOT = STD-COURSE-ID
+               PERFORM 9200-COURSE-BREAK.
+
            PERFORM 2100-CALCS.
-           PERFORM 2200-MOVE-DETAIL.
+           IF VALID-RECORD = 'Y'
+               PERFORM 2200-MOVE-DETAIL.
            PERFORM 9100-READ-GRADES.
 
        2100-CALCS.
-           DIVIDE STD-POINTS-EARNED BY STD-POINTS-POSS
-               GIVING C-PERCENTAGE.
+      * SKIPS RECORDS WITH A MISSING OR ZERO POINTS POSSIBLE SO THE *
+      * DIVIDE DOESN'T ABEND THE RUN                                *
+           IF STD-POINTS-POSS = 0
+               MOVE 'N' TO VALID-RECORD
+               PERFORM 9400-INVALID-POINTS
+           ELSE
+               MOVE 'Y' TO VALID-RECORD
+               DIVIDE STD-POINTS-EARNED BY STD-POINTS-POSS
+                   GIVING C-PERCENTAGE
+
+      * ACCUMULATES THE COURSE AND GRAND AVERAGE TOTALS *
+               ADD C-PERCENTAGE TO C-CRS-PCT-TOTAL
+               ADD C-PERCENTAGE TO C-GT-PCT-TOTAL
+               ADD 1 TO C-CRS-ASSIGN-CTR
+               ADD 1 TO C-GT-ASSIGN-CTR.
 
        2200-MOVE-DETAIL.
            MOVE STD-ID TO O-STD-ID.
@@ -144,10 +408,88 @@
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM 9000-HDG-ROUT.
+           ADD 1 TO DTL-LINE-CTR.
 
        3000-EOJ.
+      * SUBTOTALS THE LAST COURSE AND PRINTS THE GRAND AVERAGE *
+           PERFORM 9200-COURSE-BREAK.
+           PERFORM 9300-GRAND-AVG-ROUT.
+
+      * PRINTS THE EXCEPTION SECTION FOR SKIPPED RECORDS *
+           IF EXC-CTR > 0
+               PERFORM 9500-PRINT-EXCEPTIONS.
+
+      * PRINTS THE RECORD/LINE RECONCILIATION FOOTER *
+           PERFORM 9800-PRINT-RECONCILE.
+
            CLOSE GRADE-FILE
-                 PRTOUT.
+                 PRTOUT
+                 CHECKPOINT-FILE.
+
+       9200-COURSE-BREAK.
+      * PRINTS THE AVERAGE PERCENTAGE AND ASSIGNMENT COUNT FOR A     *
+      * COURSE WHEN THE COURSE CHANGES (OR THE FILE ENDS)            *
+           IF C-CRS-ASSIGN-CTR > 0
+               COMPUTE C-CRS-AVG-PCT ROUNDED =
+                   C-CRS-PCT-TOTAL / C-CRS-ASSIGN-CTR
+               MOVE H-COURSE-ID TO O-CRS-COURSE-ID
+               MOVE C-CRS-ASSIGN-CTR TO O-CRS-ASSIGN-CTR
+               MOVE C-CRS-AVG-PCT TO O-CRS-AVG-PCT
+               WRITE PRTLINE FROM BLANK-LINE
+                   AFTER ADVANCING 2 LINES
+               WRITE PRTLINE FROM CRS-SUBTOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM 9000-HDG-ROUT.
+
+      * RESETS THE COURSE SUBTOTAL VARIABLES AND HOLD VARIABLE *
+           MOVE 0 TO C-CRS-PCT-TOTAL C-CRS-ASSIGN-CTR.
+           MOVE STD-COURSE-ID TO H-COURSE-ID.
+
+       9300-GRAND-AVG-ROUT.
+      * PRINTS THE GRAND AVERAGE ACROSS ALL COURSES *
+           IF C-GT-ASSIGN-CTR > 0
+               COMPUTE C-GT-AVG-PCT ROUNDED =
+                   C-GT-PCT-TOTAL / C-GT-ASSIGN-CTR
+               MOVE C-GT-AVG-PCT TO O-GT-AVG-PCT
+               MOVE C-GT-ASSIGN-CTR TO O-GT-ASSIGN-CTR
+               WRITE PRTLINE FROM BLANK-LINE
+                   AFTER ADVANCING 2 LINES
+               WRITE PRTLINE FROM GRAND-AVG-LINE
+                   AFTER ADVANCING 1 LINE.
+
+       9400-INVALID-POINTS.
+      * RECORDS A SKIPPED RECORD IN THE EXCEPTION TABLE *
+           IF EXC-CTR < 500
+               ADD 1 TO EXC-CTR
+               MOVE STD-COURSE-ID TO EXC-COURSE-ID(EXC-CTR)
+               MOVE STD-ID TO EXC-STD-ID(EXC-CTR)
+               MOVE STD-ASSIGNMENT TO EXC-ASSIGNMENT(EXC-CTR).
+
+       9500-PRINT-EXCEPTIONS.
+      * PRINTS THE EXCEPTION SECTION FOR SKIPPED RECORDS *
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM EXCEPTION-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM EXCEPTION-COL-HDGS
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM 9600-EXCEPTION-DETAIL
+               VARYING EXC-SUB FROM 1 BY 1
+                   UNTIL EXC-SUB > EXC-CTR.
+
+       9600-EXCEPTION-DETAIL.
+           MOVE EXC-COURSE-ID(EXC-SUB) TO O-EXC-COURSE-ID.
+           MOVE EXC-STD-ID(EXC-SUB) TO O-EXC-STD-ID.
+           MOVE EXC-ASSIGNMENT(EXC-SUB) TO O-EXC-ASSIGNMENT.
+
+           WRITE PRTLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9000-HDG-ROUT.
 
        9000-HDG-ROUT.
            ADD 1 TO PCTR.
@@ -160,4 +502,34 @@
        9100-READ-GRADES.
            READ GRADE-FILE
                AT END
-                   MOVE 'NO' TO MORE-RECS.
\ No newline at end of file
+                   MOVE 'NO' TO MORE-RECS
+               NOT AT END
+                   ADD 1 TO REC-CTR
+                   IF FUNCTION MOD(REC-CTR, CKPT-INTERVAL) = 0
+                       PERFORM 9700-WRITE-CHECKPOINT.
+
+       9700-WRITE-CHECKPOINT.
+      * SAVES THE CURRENT RECORD COUNT, PAGE NUMBER, SUBTOTAL/GRAND  *
+      * AVERAGE ACCUMULATORS, AND EXCEPTION LIST SO A RERUN CAN      *
+      * RESUME WITH TOTALS THAT MATCH A NON-RESTARTED RUN            *
+           MOVE REC-CTR TO CKPT-REC-COUNT.
+           MOVE PCTR TO CKPT-PAGE-NO.
+           MOVE DTL-LINE-CTR TO CKPT-DTL-LINE-CTR.
+           MOVE C-CRS-PCT-TOTAL TO CKPT-CRS-PCT-TOTAL.
+           MOVE C-CRS-ASSIGN-CTR TO CKPT-CRS-ASSIGN-CTR.
+           MOVE C-GT-PCT-TOTAL TO CKPT-GT-PCT-TOTAL.
+           MOVE C-GT-ASSIGN-CTR TO CKPT-GT-ASSIGN-CTR.
+           MOVE EXC-CTR TO CKPT-EXC-CTR.
+           MOVE EXC-TABLE TO CKPT-EXC-TABLE.
+           MOVE H-COURSE-ID TO CKPT-H-COURSE-ID.
+           WRITE CKPT-RECORD.
+
+       9800-PRINT-RECONCILE.
+      * PRINTS HOW MANY RECORDS WERE READ AND HOW MANY DETAIL LINES  *
+      * WERE WRITTEN SO THE RUN CAN BE RECONCILED AGAINST THE INPUT  *
+           MOVE REC-CTR TO O-REC-READ.
+           MOVE DTL-LINE-CTR TO O-DTL-WRITTEN.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM RECONCILE-LINE
+               AFTER ADVANCING 1 LINE.
