@@ -21,6 +21,25 @@
                ASSIGN TO LICREPT
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT EXTRACT-FILE
+               ASSIGN TO LICEXTR
+               ORGANIZATION IS SEQUENTIAL.
+
+      * LAST SEASON'S CUSTOMER EXTRACT, USED TO FIND CUSTOMERS WHO *
+      * DID NOT RENEW THIS SEASON                                  *
+           SELECT PRIOR-SEASON-FILE
+               ASSIGN TO PRIORSSN
+               ORGANIZATION IS SEQUENTIAL.
+
+      * THIS SEASON'S CUSTOMER IDS, KEYED SO L9-CHECK-LAPSED CAN     *
+      * LOOK UP EVERY PRIOR-SEASON CUSTOMER WITHOUT A FIXED-SIZE     *
+      * IN-MEMORY TABLE THAT COULD SILENTLY STOP RECORDING NEW ONES  *
+           SELECT CUR-SEASON-FILE
+               ASSIGN TO CURSEAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CS-CUSTID.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -28,7 +47,7 @@
            RECORDING MODE IS V
            LABEL RECORD IS STANDARD
            RECORD CONTAINS 32 TO 37 CHARACTERS
-           DATA RECORDS ARE H-DETAIL-REC, H-LICENSE-REC.
+           DATA RECORDS ARE H-DETAIL-REC, H-LICENSE-REC, H-PASS-REC.
 
        01  H-DETAIL-REC.
            05  FILLER              PIC X(10).
@@ -40,6 +59,17 @@
            05  R-TYPE              PIC X.
            05  FILLER              PIC X(36).
 
+      * MULTI-SEASON PASS SALE - R-TYPE 'P' - COVERS A CUSTOMER'S   *
+      * LICENSE FOR SEVERAL SEASONS AT ONCE, SO ITS REVENUE IS      *
+      * TRACKED SEPARATELY FROM SINGLE-SEASON LICENSE SALES         *
+       01  H-PASS-REC.
+           05  FILLER              PIC X.
+           05  P-CUSTID            PIC X(9).
+           05  P-L-TYPE            PIC 99.
+           05  P-NUM-SEASONS       PIC 9.
+           05  P-FEE               PIC 9(4)V99 COMP-3.
+           05  FILLER              PIC X(20).
+
        FD  PRTOUT
            RECORDING MODE IS F
            LABEL RECORD IS OMITTED
@@ -49,6 +79,34 @@
 
        01  PRTLINE                 PIC X(132).
 
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXTRACT-REC.
+
+       01  EXTRACT-REC             PIC X(80).
+
+       FD  PRIOR-SEASON-FILE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS PRIOR-SEASON-REC.
+
+       01  PRIOR-SEASON-REC.
+           05  PS-CUSTID           PIC X(9).
+           05  PS-L-TYPE           PIC 99.
+           05  PS-SEASON-DATE      PIC 9(8).
+
+       FD  CUR-SEASON-FILE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS CUR-SEASON-REC.
+
+       01  CUR-SEASON-REC.
+           05  CS-CUSTID           PIC X(9).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
       * ADDS PAGE NUMBERS TO REPORTS *
@@ -57,6 +115,17 @@
            05  EOF                 PIC X       VALUE 'N'.
       * SUBSCRIPT FOR THE HEADER RECORDS TABLE *
            05  LICENSE-SUB         PIC 99      VALUE 0 COMP.
+      * SUBSCRIPT FOR THE SEASON BREAKDOWN TABLE *
+           05  SEASON-SUB          PIC 99      VALUE 0 COMP.
+      * RECORD/LINE RECONCILIATION COUNTERS *
+           05  REC-CTR             PIC 9(7)    VALUE 0.
+           05  DTL-LINE-CTR        PIC 9(7)    VALUE 0.
+      * CHECKS IF THE END OF THE PRIOR SEASON FILE HAS BEEN REACHED *
+           05  PS-EOF              PIC X       VALUE 'N'.
+      * SUBSCRIPT FOR THE LAPSED CUSTOMER TABLE *
+           05  LAPSED-SUB          PIC 9(3)    VALUE 0 COMP.
+      * FLAGS WHETHER A PRIOR-SEASON CUSTOMER WAS FOUND THIS SEASON *
+           05  CUST-FOUND          PIC X       VALUE 'N'.
       * KEEPS TRACK OF THE REPORT THAT SHOULD BE PRINTED *
            05  REPORT-CHECK        PIC X       VALUE 'D'.
       * GRAND TOTAL VARIABLES *
@@ -66,6 +135,11 @@
            05  C-GT-NRES-CTR       PIC 9(4)    VALUE 0.
            05  C-S-GT-SOLD-CTR     PIC 9(4)    VALUE 0.
            05  C-GT-SALES          PIC 9(7)V99 VALUE 0.
+      * TOTAL REVENUE FROM MULTI-SEASON PASS SALES *
+           05  C-GT-PASS-SALES     PIC 9(6)V99 VALUE 0.
+      * EDITS T-ACC-SALES WITH AN ACTUAL DECIMAL POINT BEFORE IT IS   *
+      * STRUNG INTO THE CSV EXTRACT ROW                               *
+           05  CSV-ACC-SALES       PIC 9(5).99.
       * USED TO BE ABLE TO FORMAT AND DISPLAY FEES *
            05  UNPACK-FEE          PIC 9(3)V99.
       * USED TO BE ABLE BREAK DOWN, FORMAT, AND DISPLAY BIRTHDAYS *
@@ -101,6 +175,15 @@
            05  D-RESIDENT          PIC X.
            05  D-FEE               PIC 9(3)V99 COMP-3.
 
+      * MULTI-SEASON PASS RECORD LAYOUT *
+       01  PASS-REC.
+           05  FILLER              PIC X.
+           05  PR-CUSTID           PIC X(9).
+           05  PR-L-TYPE           PIC 99.
+           05  PR-NUM-SEASONS      PIC 9.
+           05  PR-FEE              PIC 9(4)V99 COMP-3.
+           05  FILLER              PIC X(20).
+
       * HEADER RECORDS TABLE *
        01  HDR-TBL.
            05  T-HDR-REC           OCCURS 15.
@@ -112,6 +195,51 @@
                10  T-NRES-CTR      PIC 99      VALUE 0.
                10  T-SOLD-CTR      PIC 99      VALUE 0.
                10  T-ACC-SALES     PIC 9(5)V99 VALUE 0.
+      * SALES BROKEN DOWN BY SEASON WITHIN EACH LICENSE TYPE *
+               10  T-SEASON-TBL    OCCURS 9 TIMES.
+                   15  T-SEASON-SOLD-CTR  PIC 99      VALUE 0.
+                   15  T-SEASON-SALES     PIC 9(5)V99 VALUE 0.
+
+      * RECORDS WITH A D-RESIDENT VALUE OTHER THAN 'R' OR 'N' *
+       01  RESIDENT-EXC-TBL.
+           05  REXC-ENTRY          OCCURS 500 TIMES.
+               10  REXC-CUSTID     PIC X(9).
+               10  REXC-L-TYPE     PIC 99.
+               10  REXC-RESIDENT   PIC X.
+           05  REXC-CTR            PIC 9(3)    VALUE 0 COMP.
+           05  REXC-SUB            PIC 9(3)    VALUE 0 COMP.
+
+      * RECORDS WITH A D-SEASON VALUE OUTSIDE T-SEASON-TBL'S 1-9    *
+      * SUBSCRIPT RANGE, KEPT OUT OF THE SEASON BREAKDOWN INSTEAD   *
+      * OF SUBSCRIPTING T-SEASON-TBL OUT OF BOUNDS                  *
+       01  SEASON-EXC-TBL.
+           05  SEXC-ENTRY          OCCURS 500 TIMES.
+               10  SEXC-CUSTID     PIC X(9).
+               10  SEXC-L-TYPE     PIC 99.
+               10  SEXC-SEASON     PIC 9.
+           05  SEXC-CTR            PIC 9(3)    VALUE 0 COMP.
+           05  SEXC-SUB            PIC 9(3)    VALUE 0 COMP.
+
+      * CUSTOMER IDS SEEN ON THIS SEASON'S LICENSES, USED TO FIND *
+      * PRIOR-SEASON CUSTOMERS NOT FOUND AMONG THIS SEASON'S *
+      * CUSTOMER IDS                                          *
+       01  LAPSED-TBL.
+           05  LAPSED-ENTRY        OCCURS 500 TIMES.
+               10  LAPSED-CUSTID   PIC X(9).
+               10  LAPSED-L-TYPE   PIC 99.
+               10  LAPSED-DATE     PIC 9(8).
+           05  LAPSED-CTR          PIC 9(3)    VALUE 0 COMP.
+
+      * MULTI-SEASON PASS SALES, TOTALED SEPARATELY FROM SINGLE- *
+      * SEASON LICENSE SALES AND LISTED IN THEIR OWN REPORT SECTION *
+       01  PASS-TBL.
+           05  PASS-ENTRY          OCCURS 500 TIMES.
+               10  PASS-CUSTID     PIC X(9).
+               10  PASS-L-TYPE     PIC 99.
+               10  PASS-NUM-SEASONS PIC 9.
+               10  PASS-SALE-FEE   PIC 9(4)V99.
+           05  PASS-CTR            PIC 9(3)    VALUE 0 COMP.
+           05  PASS-SUB            PIC 9(3)    VALUE 0 COMP.
 
        01  COMPANY-TITLE.
            05  FILLER              PIC X(6)    VALUE 'DATE: '.
@@ -193,6 +321,89 @@
            05  O-GT-FEE            PIC $$$,$$9.99.
            05  FILLER              PIC X(80)   VALUE ' '.
 
+      *************************************************
+      *       RESIDENT/NON-RESIDENT EXCEPTION LINES   *
+      *************************************************
+       01  REXC-HDG-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(33)   VALUE
+               'INVALID RESIDENT CODE EXCEPTIONS:'.
+           05  FILLER              PIC X(91)   VALUE ' '.
+
+       01  REXC-COL-HDGS.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(12)   VALUE 'LICENSE TYPE'.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(13)   VALUE 'RESIDENT CODE'.
+           05  FILLER              PIC X(74)   VALUE ' '.
+
+       01  REXC-DETAIL-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  O-REXC-CUSTID       PIC X(9).
+           05  FILLER              PIC X(9)    VALUE ' '.
+           05  O-REXC-L-TYPE       PIC Z9.
+           05  FILLER              PIC X(17)   VALUE ' '.
+           05  O-REXC-RESIDENT     PIC X.
+           05  FILLER              PIC X(86)   VALUE ' '.
+
+      *************************************************
+      *          INVALID SEASON EXCEPTION LINES       *
+      *************************************************
+       01  SEXC-HDG-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(26)   VALUE
+               'INVALID SEASON EXCEPTIONS:'.
+           05  FILLER              PIC X(98)   VALUE ' '.
+
+       01  SEXC-COL-HDGS.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(12)   VALUE 'LICENSE TYPE'.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(6)    VALUE 'SEASON'.
+           05  FILLER              PIC X(81)   VALUE ' '.
+
+       01  SEXC-DETAIL-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  O-SEXC-CUSTID       PIC X(9).
+           05  FILLER              PIC X(9)    VALUE ' '.
+           05  O-SEXC-L-TYPE       PIC Z9.
+           05  FILLER              PIC X(17)   VALUE ' '.
+           05  O-SEXC-SEASON       PIC 9.
+           05  FILLER              PIC X(86)   VALUE ' '.
+
+      *************************************************
+      *             LAPSED CUSTOMER LINES              *
+      *************************************************
+       01  LAPSED-HDG-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(18)   VALUE
+               'LAPSED CUSTOMERS:'.
+           05  FILLER              PIC X(106)  VALUE ' '.
+
+       01  LAPSED-COL-HDGS.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(18)   VALUE
+               'PRIOR LICENSE TYPE'.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(17)   VALUE
+               'PRIOR SEASON DATE'.
+           05  FILLER              PIC X(64)   VALUE ' '.
+
+       01  LAPSED-DETAIL-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  O-LAPSED-CUSTID     PIC X(9).
+           05  FILLER              PIC X(9)    VALUE ' '.
+           05  O-LAPSED-L-TYPE     PIC Z9.
+           05  FILLER              PIC X(23)   VALUE ' '.
+           05  O-LAPSED-DATE       PIC 9(8).
+           05  FILLER              PIC X(73)   VALUE ' '.
+
       *************************************************
       *              SUMMARY REPORT LINES             *
       *************************************************
@@ -230,6 +441,19 @@
            05  O-ACC-SALES         PIC $$$,$$9.99.
            05  FILLER              PIC XXX     VALUE ' '.
 
+      * SEASON BREAKDOWN ROW PRINTED UNDER EACH LICENSE TYPE *
+       01  S-SEASON-DETAIL-LINE.
+           05  FILLER              PIC X(10)   VALUE ' '.
+           05  FILLER              PIC X(7)    VALUE 'SEASON '.
+           05  O-SEASON-NO         PIC 9.
+           05  FILLER              PIC X(5)    VALUE ' - '.
+           05  FILLER              PIC X(6)    VALUE 'SOLD: '.
+           05  O-SEASON-SOLD-CTR   PIC Z9.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(7)    VALUE 'SALES: '.
+           05  O-SEASON-SALES      PIC $$$,$$9.99.
+           05  FILLER              PIC X(78)   VALUE ' '.
+
       *************************************************
       *               GRAND TOTALS LINE               *
       *************************************************
@@ -250,6 +474,61 @@
            05  O-GT-SALES          PIC $$,$$$,$$9.99.
            05  FILLER              PIC XXX     VALUE ' '.
 
+      *************************************************
+      *           SEASON PASS REVENUE LINES           *
+      *************************************************
+       01  P-REPORT-TITLE.
+           05  FILLER              PIC X(53)   VALUE ' '.
+           05  FILLER              PIC X(26)   VALUE
+                                         'LUCAS''S SEASON PASS REPORT'.
+           05  FILLER              PIC X(53)   VALUE ' '.
+
+       01  P-REPORT-HDGS.
+           05  FILLER              PIC X(7)    VALUE ' '.
+           05  FILLER              PIC X(11)   VALUE 'CUSTOMER ID'.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(12)   VALUE 'LICENSE TYPE'.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(15)   VALUE
+                                               'SEASONS COVERED'.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(3)    VALUE 'FEE'.
+           05  FILLER              PIC X(60)   VALUE ' '.
+
+       01  P-DETAIL-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  O-PASS-CUSTID       PIC X(9).
+           05  FILLER              PIC X(10)   VALUE ' '.
+           05  O-PASS-L-TYPE       PIC Z9.
+           05  FILLER              PIC X(17)   VALUE ' '.
+           05  O-PASS-NUM-SEASONS  PIC 9.
+           05  FILLER              PIC X(20)   VALUE ' '.
+           05  O-PASS-FEE          PIC $$$$9.99.
+           05  FILLER              PIC X(57)   VALUE ' '.
+
+       01  P-GRAND-TOTALS-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(13)   VALUE 'GRAND TOTALS:'.
+           05  FILLER              PIC X(4)    VALUE ' '.
+           05  FILLER              PIC X(21)   VALUE
+                                               'TOTAL PASS REVENUE: '.
+           05  O-GT-PASS-SALES     PIC $$$,$$9.99.
+           05  FILLER              PIC X(76)   VALUE ' '.
+
+      *************************************************
+      *        RECORD/LINE RECONCILIATION FOOTER      *
+      *************************************************
+       01  RECONCILE-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(14)
+               VALUE 'RECORDS READ: '.
+           05  O-REC-READ          PIC Z(6)9.
+           05  FILLER              PIC X(5)    VALUE ' '.
+           05  FILLER              PIC X(22)
+               VALUE 'DETAIL LINES WRITTEN: '.
+           05  O-DTL-WRITTEN       PIC Z(6)9.
+           05  FILLER              PIC X(69)   VALUE ' '.
+
        PROCEDURE DIVISION.
        L1-MAIN.
            PERFORM L2-INIT.
@@ -262,6 +541,8 @@
       * OPENS FILES *
            OPEN INPUT LICENSES-REC.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXTRACT-FILE.
+           OPEN OUTPUT CUR-SEASON-FILE.
 
       * GETS THE CURRENT DATE *
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
@@ -279,12 +560,15 @@
       * CHECKS WHAT ACTIONS SHOULD BE TAKEN BASED ON R-TYPE *
            IF R-TYPE = 'H'
                MOVE L-DESC TO T-DESC(L-TYPE)
-			   MOVE L-TYPE TO T-TYPE(L-TYPE)
-			   MOVE REC-TYPE TO T-REC-TYPE(L-TYPE)
+               MOVE L-TYPE TO T-TYPE(L-TYPE)
+               MOVE REC-TYPE TO T-REC-TYPE(L-TYPE)
            ELSE
                IF R-TYPE = 'D'
                    PERFORM L3-CALCS
-                   PERFORM L3-OUTPUT.
+                   PERFORM L3-OUTPUT
+               ELSE
+                   IF R-TYPE = 'P'
+                       PERFORM L3-PASS-CALCS.
 
            PERFORM L9-READ.
 
@@ -305,6 +589,20 @@
            WRITE PRTLINE FROM D-GRAND-TOTALS-LINE
                AFTER ADVANCING 1 LINE.
 
+      * LISTS ANY RECORDS WITH AN INVALID RESIDENT CODE *
+           IF REXC-CTR > 0
+               PERFORM L9-PRINT-RESIDENT-EXC.
+
+      * LISTS ANY RECORDS WITH AN OUT-OF-RANGE SEASON *
+           IF SEXC-CTR > 0
+               PERFORM L9-PRINT-SEASON-EXC.
+
+      * FINDS LAST SEASON'S CUSTOMERS WHO DID NOT RENEW AND LISTS *
+      * THEM IN A LAPSED CUSTOMERS SECTION                         *
+           PERFORM L9-CHECK-LAPSED.
+           IF LAPSED-CTR > 0
+               PERFORM L9-PRINT-LAPSED.
+
       * DETERMINES THAT A SUMMARY REPORT WILL BE PRINTED *
            MOVE 'S' TO REPORT-CHECK.
 
@@ -334,9 +632,26 @@
            WRITE PRTLINE FROM S-GRAND-TOTALS-LINE
                AFTER ADVANCING 1 LINE.
 
+      * LISTS AND TOTALS ANY MULTI-SEASON PASS SALES IN THEIR OWN  *
+      * REPORT SECTION                                              *
+           IF PASS-CTR > 0
+               MOVE 'P' TO REPORT-CHECK
+               MOVE 0 TO C-PCTR
+               PERFORM L9-HDGS
+               PERFORM L9-PRINT-PASS-SALES.
+
+      * PRINTS THE RECORD/LINE RECONCILIATION FOOTER *
+           MOVE REC-CTR TO O-REC-READ.
+           MOVE DTL-LINE-CTR TO O-DTL-WRITTEN.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM RECONCILE-LINE
+               AFTER ADVANCING 1 LINE.
+
       * CLOSES FILES *
            CLOSE LICENSES-REC
-                 PRTOUT.
+                 PRTOUT
+                 EXTRACT-FILE.
 
        L3-CALCS.
       * DETAIL REPORT CALCULATIONS *
@@ -349,12 +664,34 @@
                ADD 1 TO T-RES-CTR(D-L-TYPE)
            ELSE
                IF D-RESIDENT = 'N'
-                   ADD 1 TO T-NRES-CTR(D-L-TYPE).
+                   ADD 1 TO T-NRES-CTR(D-L-TYPE)
+               ELSE
+                   PERFORM L9-LOG-RESIDENT-EXC.
 
            ADD 1 TO T-SOLD-CTR(D-L-TYPE).
            COMPUTE T-ACC-SALES(D-L-TYPE) = T-ACC-SALES(D-L-TYPE) +
                D-FEE.
 
+      * ACCUMULATES SALES BY SEASON WITHIN THE LICENSE TYPE. T-SEASON-*
+      * TBL ONLY HAS SLOTS 1-9, SO A RECORD WITH D-SEASON = 0 IS      *
+      * LOGGED AS AN EXCEPTION INSTEAD OF SUBSCRIPTING IT OUT OF     *
+      * BOUNDS.                                                       *
+           IF D-SEASON > 0
+               ADD 1 TO T-SEASON-SOLD-CTR(D-L-TYPE D-SEASON)
+               COMPUTE T-SEASON-SALES(D-L-TYPE D-SEASON) =
+                   T-SEASON-SALES(D-L-TYPE D-SEASON) + D-FEE
+           ELSE
+               PERFORM L9-LOG-SEASON-EXC.
+
+      * KEEPS THIS CUSTOMER'S ID SO LAPSED-CUSTOMER CHECKING CAN   *
+      * TELL WHO RENEWED THIS SEASON. DUPLICATE KEYS (A CUSTOMER   *
+      * BUYING MORE THAN ONE LICENSE THIS SEASON) ARE IGNORED.     *
+           MOVE D-CUSTID TO CS-CUSTID.
+           WRITE CUR-SEASON-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
        L3-OUTPUT.
       * MOVES AND FORMATS DATA TO PRINT A DETAIL REPORT *
            MOVE D-CUSTID TO O-CUSTID.
@@ -385,6 +722,28 @@
                AFTER ADVANCING 1 LINE
                    AT EOP
                        PERFORM L9-HDGS.
+           ADD 1 TO DTL-LINE-CTR.
+
+       L3-PASS-CALCS.
+      * LOGS A MULTI-SEASON PASS SALE SO IT CAN BE LISTED AND       *
+      * TOTALED IN ITS OWN REPORT SECTION, SEPARATE FROM THE        *
+      * SINGLE-SEASON LICENSE SALES ABOVE                           *
+           IF PASS-CTR < 500
+               ADD 1 TO PASS-CTR
+               MOVE PR-CUSTID TO PASS-CUSTID(PASS-CTR)
+               MOVE PR-L-TYPE TO PASS-L-TYPE(PASS-CTR)
+               MOVE PR-NUM-SEASONS TO PASS-NUM-SEASONS(PASS-CTR)
+               MOVE PR-FEE TO PASS-SALE-FEE(PASS-CTR).
+
+           ADD PR-FEE TO C-GT-PASS-SALES.
+
+      * KEEPS THIS CUSTOMER'S ID SO LAPSED-CUSTOMER CHECKING CAN     *
+      * TELL A SEASON-PASS BUYER APART FROM AN ACTUAL LAPSED CUSTOMER *
+           MOVE PR-CUSTID TO CS-CUSTID.
+           WRITE CUR-SEASON-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
 
        L4-SUMMARY-REPORT.
       * CALCULATES GRAND TOTALS *
@@ -410,6 +769,13 @@
                    AT EOP
                        PERFORM L9-HDGS.
 
+      * BREAKS DOWN THIS LICENSE TYPE'S SALES BY SEASON *
+           PERFORM L9-SEASON-BREAKDOWN
+               VARYING SEASON-SUB FROM 1 BY 1 UNTIL SEASON-SUB > 9.
+
+      * WRITES THIS LICENSE TYPE'S ROW TO THE CSV EXTRACT FILE *
+           PERFORM L9-WRITE-EXTRACT.
+
        L9-HDGS.
       * ADDS PAGE NUMBERS *
            ADD 1 TO C-PCTR.
@@ -437,17 +803,222 @@
                    WRITE PRTLINE FROM BLANK-LINE
                        AFTER ADVANCING 1 LINE
                    WRITE PRTLINE FROM S-REPORT-HDGS
-                       AFTER ADVANCING 1 LINE.
+                       AFTER ADVANCING 1 LINE
+               ELSE
+                   IF REPORT-CHECK = 'P'
+                       WRITE PRTLINE FROM P-REPORT-TITLE
+                           AFTER ADVANCING 1 LINE
+                       WRITE PRTLINE FROM BLANK-LINE
+                           AFTER ADVANCING 1 LINE
+                       WRITE PRTLINE FROM P-REPORT-HDGS
+                           AFTER ADVANCING 1 LINE.
 
        L9-READ.
       * READ THE SRTHUNT.DAT FILE *
            READ LICENSES-REC
                AT END
-                   MOVE 'Y' TO EOF.
+                   MOVE 'Y' TO EOF
+               NOT AT END
+                   ADD 1 TO REC-CTR.
 
       * MOVES RECORDS TO RECORD LAYOUTS BASED ON R-TYPE *
            IF R-TYPE = 'H'
                MOVE H-LICENSE-REC TO LICENSE-REC
            ELSE
                IF R-TYPE = 'D'
-                   MOVE H-DETAIL-REC TO DETAIL-REC.
\ No newline at end of file
+                   MOVE H-DETAIL-REC TO DETAIL-REC
+               ELSE
+                   IF R-TYPE = 'P'
+                       MOVE H-PASS-REC TO PASS-REC.
+
+       L9-LOG-RESIDENT-EXC.
+      * LOGS DETAIL RECORDS WHOSE D-RESIDENT IS NEITHER 'R' NOR 'N' *
+      * SO THEY ARE REPORTED ON BUT DO NOT AFFECT THE RESIDENT /    *
+      * NON-RESIDENT COUNTERS                                       *
+           IF REXC-CTR < 500
+               ADD 1 TO REXC-CTR
+               MOVE D-CUSTID TO REXC-CUSTID(REXC-CTR)
+               MOVE D-L-TYPE TO REXC-L-TYPE(REXC-CTR)
+               MOVE D-RESIDENT TO REXC-RESIDENT(REXC-CTR)
+           END-IF.
+
+       L9-PRINT-RESIDENT-EXC.
+      * PRINTS THE INVALID RESIDENT CODE EXCEPTION SECTION *
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM REXC-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM REXC-COL-HDGS
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM L9-RESIDENT-EXC-DETAIL
+               VARYING REXC-SUB FROM 1 BY 1 UNTIL REXC-SUB > REXC-CTR.
+
+       L9-RESIDENT-EXC-DETAIL.
+      * FORMATS AND PRINTS ONE INVALID RESIDENT CODE EXCEPTION *
+           MOVE REXC-CUSTID(REXC-SUB) TO O-REXC-CUSTID.
+           MOVE REXC-L-TYPE(REXC-SUB) TO O-REXC-L-TYPE.
+           MOVE REXC-RESIDENT(REXC-SUB) TO O-REXC-RESIDENT.
+
+           WRITE PRTLINE FROM REXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L9-HDGS.
+
+       L9-LOG-SEASON-EXC.
+      * LOGS DETAIL RECORDS WHOSE D-SEASON FALLS OUTSIDE THE 1-9     *
+      * RANGE T-SEASON-TBL SUPPORTS, SO THEY ARE REPORTED ON BUT DO  *
+      * NOT AFFECT THE SEASON BREAKDOWN COUNTERS                     *
+           IF SEXC-CTR < 500
+               ADD 1 TO SEXC-CTR
+               MOVE D-CUSTID TO SEXC-CUSTID(SEXC-CTR)
+               MOVE D-L-TYPE TO SEXC-L-TYPE(SEXC-CTR)
+               MOVE D-SEASON TO SEXC-SEASON(SEXC-CTR)
+           END-IF.
+
+       L9-PRINT-SEASON-EXC.
+      * PRINTS THE INVALID SEASON EXCEPTION SECTION *
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM SEXC-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM SEXC-COL-HDGS
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM L9-SEASON-EXC-DETAIL
+               VARYING SEXC-SUB FROM 1 BY 1 UNTIL SEXC-SUB > SEXC-CTR.
+
+       L9-SEASON-EXC-DETAIL.
+      * FORMATS AND PRINTS ONE INVALID SEASON EXCEPTION *
+           MOVE SEXC-CUSTID(SEXC-SUB) TO O-SEXC-CUSTID.
+           MOVE SEXC-L-TYPE(SEXC-SUB) TO O-SEXC-L-TYPE.
+           MOVE SEXC-SEASON(SEXC-SUB) TO O-SEXC-SEASON.
+
+           WRITE PRTLINE FROM SEXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L9-HDGS.
+
+       L9-SEASON-BREAKDOWN.
+      * PRINTS ONE SEASON'S SALES UNDER THE CURRENT LICENSE TYPE, IF *
+      * ANY LICENSES WERE SOLD FOR THAT SEASON                       *
+           IF T-SEASON-SOLD-CTR(LICENSE-SUB SEASON-SUB) > 0
+               MOVE SEASON-SUB TO O-SEASON-NO
+               MOVE T-SEASON-SOLD-CTR(LICENSE-SUB SEASON-SUB) TO
+                   O-SEASON-SOLD-CTR
+               MOVE T-SEASON-SALES(LICENSE-SUB SEASON-SUB) TO
+                   O-SEASON-SALES
+               WRITE PRTLINE FROM S-SEASON-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM L9-HDGS
+           END-IF.
+
+       L9-WRITE-EXTRACT.
+      * WRITES ONE COMMA-DELIMITED ROW PER LICENSE TYPE TO THE CSV *
+      * EXTRACT FILE, ALONGSIDE THE PRINTED SUMMARY REPORT          *
+           MOVE T-ACC-SALES(LICENSE-SUB) TO CSV-ACC-SALES.
+
+           STRING T-DESC(LICENSE-SUB)     DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  T-RES-CTR(LICENSE-SUB)  DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  T-NRES-CTR(LICENSE-SUB) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  T-SOLD-CTR(LICENSE-SUB) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CSV-ACC-SALES           DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING.
+
+           WRITE EXTRACT-REC.
+
+       L9-CHECK-LAPSED.
+      * COMPARES LAST SEASON'S CUSTOMER EXTRACT AGAINST THIS        *
+      * SEASON'S CUSTOMER IDS AND LOGS ANYONE WHO DID NOT RENEW.    *
+      * CUR-SEASON-FILE WAS BUILT (WRITE-ONLY) DURING THE MAIN      *
+      * READ LOOP, SO IT MUST BE CLOSED AND REOPENED FOR RANDOM     *
+      * READ BEFORE IT CAN BE LOOKED UP HERE                        *
+           CLOSE CUR-SEASON-FILE.
+           OPEN INPUT CUR-SEASON-FILE.
+           OPEN INPUT PRIOR-SEASON-FILE.
+           PERFORM UNTIL PS-EOF = 'Y'
+               READ PRIOR-SEASON-FILE
+                   AT END
+                       MOVE 'Y' TO PS-EOF
+                   NOT AT END
+                       PERFORM L9-SEARCH-CUR-SEASON
+                       IF CUST-FOUND = 'N' AND LAPSED-CTR < 500
+                           ADD 1 TO LAPSED-CTR
+                           MOVE PS-CUSTID TO
+                               LAPSED-CUSTID(LAPSED-CTR)
+                           MOVE PS-L-TYPE TO
+                               LAPSED-L-TYPE(LAPSED-CTR)
+                           MOVE PS-SEASON-DATE TO
+                               LAPSED-DATE(LAPSED-CTR)
+           END-PERFORM.
+           CLOSE PRIOR-SEASON-FILE.
+           CLOSE CUR-SEASON-FILE.
+
+       L9-SEARCH-CUR-SEASON.
+      * CHECKS WHETHER THE PRIOR-SEASON CUSTOMER ALREADY APPEARS IN *
+      * THIS SEASON'S CUSTOMER ID FILE. A KEYED READ IS USED        *
+      * INSTEAD OF AN IN-MEMORY TABLE SO THERE IS NO LIMIT ON HOW   *
+      * MANY DISTINCT CUSTOMERS A RUN CAN TRACK.                    *
+           MOVE PS-CUSTID TO CS-CUSTID.
+           READ CUR-SEASON-FILE
+               INVALID KEY
+                   MOVE 'N' TO CUST-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO CUST-FOUND
+           END-READ.
+
+       L9-PRINT-LAPSED.
+      * PRINTS THE LAPSED CUSTOMERS SECTION OF THE DETAIL REPORT *
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM LAPSED-HDG-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM LAPSED-COL-HDGS
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM L9-LAPSED-DETAIL
+               VARYING LAPSED-SUB FROM 1 BY 1
+                   UNTIL LAPSED-SUB > LAPSED-CTR.
+
+       L9-LAPSED-DETAIL.
+      * FORMATS AND PRINTS ONE LAPSED CUSTOMER *
+           MOVE LAPSED-CUSTID(LAPSED-SUB) TO O-LAPSED-CUSTID.
+           MOVE LAPSED-L-TYPE(LAPSED-SUB) TO O-LAPSED-L-TYPE.
+           MOVE LAPSED-DATE(LAPSED-SUB) TO O-LAPSED-DATE.
+
+           WRITE PRTLINE FROM LAPSED-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L9-HDGS.
+
+       L9-PRINT-PASS-SALES.
+      * PRINTS THE SEASON PASS REVENUE REPORT SECTION *
+           PERFORM L9-PASS-DETAIL
+               VARYING PASS-SUB FROM 1 BY 1
+                   UNTIL PASS-SUB > PASS-CTR.
+
+      * MOVES AND FORMATS DATA TO PRINT THE PASS GRAND TOTALS LINE *
+           MOVE C-GT-PASS-SALES TO O-GT-PASS-SALES.
+
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM P-GRAND-TOTALS-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L9-PASS-DETAIL.
+      * FORMATS AND PRINTS ONE SEASON PASS SALE *
+           MOVE PASS-CUSTID(PASS-SUB) TO O-PASS-CUSTID.
+           MOVE PASS-L-TYPE(PASS-SUB) TO O-PASS-L-TYPE.
+           MOVE PASS-NUM-SEASONS(PASS-SUB) TO O-PASS-NUM-SEASONS.
+           MOVE PASS-SALE-FEE(PASS-SUB) TO O-PASS-FEE.
+
+           WRITE PRTLINE FROM P-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L9-HDGS.
