@@ -21,6 +21,39 @@
                ASSIGN TO PARKDATE
                ORGANIZATION IS SEQUENTIAL.
 
+      * MAINTAINABLE PARK NAME/PRICE MASTER - LOADED INTO PARKS-TBL *
+      * AT L2-INIT SO A PRICE CHANGE DOESN'T REQUIRE A RECOMPILE    *
+           SELECT PARK-MASTER
+               ASSIGN TO PARKMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PARK-CODE.
+
+      * FISCAL YEAR-TO-DATE SALES BY PARK - READ AT L2-INIT AND     *
+      * REWRITTEN AT L2-CLOSING SO SALES ACCUMULATE ACROSS RUNS     *
+           SELECT YTD-TOTALS
+               ASSIGN TO YTDTOTS
+               ORGANIZATION IS SEQUENTIAL.
+
+      * TELLS L2-INIT WHETHER TO START A NEW FISCAL YEAR INSTEAD OF *
+      * CARRYING FORWARD THE PRIOR YTD-TOTALS                       *
+           SELECT YTD-RESET-PARM
+               ASSIGN TO YTDRESET
+               ORGANIZATION IS SEQUENTIAL.
+
+      * OPTIONAL PARK CODE/ATTENDANCE DATE RANGE SELECTION CARD -   *
+      * LETS A RUN BE LIMITED TO ONE PARK AND/OR A SPAN OF DATES     *
+           SELECT DATE-SEL-PARM
+               ASSIGN TO PARKSEL
+               ORGANIZATION IS SEQUENTIAL.
+
+      * LAST YEAR'S SALES BY PARK CODE - READ AT L2-INIT FOR THE     *
+      * YEAR-OVER-YEAR COMPARISON COLUMNS AND REWRITTEN AT L2-CLOSING*
+      * WITH THIS YEAR'S TOTALS SO NEXT YEAR'S RUN CAN COMPARE       *
+           SELECT PRIOR-YEAR-TOTALS
+               ASSIGN TO PRIORYR
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -38,6 +71,59 @@
            05  JUNIOR-TICKETS      PIC 99.
            05  SENIOR-TICKETS      PIC 99.
 
+       FD  PARK-MASTER
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS PARK-MASTER-REC.
+
+       01  PARK-MASTER-REC.
+           05  PM-PARK-CODE        PIC 99.
+           05  PM-PARK-NAME        PIC X(27).
+           05  PM-ADULT-PRICE      PIC 9(3)V99.
+           05  PM-JUNIOR-PRICE     PIC 9(3)V99.
+           05  PM-SENIOR-PRICE     PIC 9(3)V99.
+           05  PM-ACTIVE-IND       PIC X        VALUE 'Y'.
+
+       FD  YTD-TOTALS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS YTD-TOTALS-REC.
+
+       01  YTD-TOTALS-REC.
+           05  YT-PARK-CODE        PIC 99.
+           05  YT-YTD-SALES        PIC 9(5)V99.
+
+       FD  YTD-RESET-PARM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 1 CHARACTERS
+           DATA RECORD IS YTD-RESET-PARM-REC.
+
+       01  YTD-RESET-PARM-REC      PIC X.
+
+       FD  DATE-SEL-PARM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS DATE-SEL-PARM-REC.
+
+       01  DATE-SEL-PARM-REC.
+           05  DS-PARK-CODE        PIC 99.
+           05  DS-DATE-FROM        PIC 9(8).
+           05  DS-DATE-TO          PIC 9(8).
+
+       FD  PRIOR-YEAR-TOTALS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 9 CHARACTERS
+           DATA RECORD IS PRIOR-YEAR-TOTALS-REC.
+
+       01  PRIOR-YEAR-TOTALS-REC.
+           05  PY-PARK-CODE        PIC 99.
+           05  PY-SALES            PIC 9(5)V99.
+
        FD  PRTOUT
            RECORDING MODE IS F
            LABEL RECORD IS OMITTED
@@ -53,6 +139,68 @@
            05  C-PCTR              PIC 99      VALUE 0.
       * CHECKS IF THE END OF THE INPUT FILE HAS BEEN REACHED *
            05  EOF                 PIC X       VALUE 'N'.
+      * CHECKS IF THE END OF THE PARK MASTER HAS BEEN REACHED *
+           05  PM-EOF              PIC X       VALUE 'N'.
+      * CHECKS IF THE END OF THE YTD TOTALS FILE HAS BEEN REACHED *
+           05  YTD-EOF             PIC X       VALUE 'N'.
+      * TELLS L2-INIT WHETHER THIS RUN STARTS A NEW FISCAL YEAR *
+           05  YTD-RESET-IND       PIC X       VALUE 'N'.
+      * SUBSCRIPT FOR THE YTD TOTALS TABLE *
+           05  YTD-SUB             PIC 99      VALUE 0 COMP.
+      * RECORD/LINE RECONCILIATION COUNTERS *
+           05  REC-CTR             PIC 9(7)    VALUE 0.
+           05  DTL-LINE-CTR        PIC 9(7)    VALUE 0.
+      * PARK CODE/DATE RANGE SELECTION CRITERIA FOR THIS RUN - A    *
+      * ZERO VALUE MEANS THAT CRITERION IS NOT LIMITING THE RUN     *
+           05  SEL-PARK-CODE       PIC 99      VALUE 0.
+           05  SEL-DATE-FROM       PIC 9(8)    VALUE 0.
+           05  SEL-DATE-TO         PIC 9(8)    VALUE 0.
+      * TELLS L9-READ WHETHER THE RECORD JUST READ PASSES THE       *
+      * SELECTION CRITERIA ABOVE *
+           05  SEL-IND             PIC X       VALUE 'Y'.
+      * HOLD VARIABLE FOR THE PARK-LEVEL MINOR CONTROL BREAK *
+           05  H-PARK              PIC 99.
+      * CHECKS IF THE END OF THE PRIOR YEAR TOTALS FILE IS REACHED *
+           05  PY-EOF              PIC X       VALUE 'N'.
+      * SUBSCRIPT FOR THE PRIOR YEAR TOTALS TABLE *
+           05  PY-SUB              PIC 99      VALUE 0 COMP.
+      * CHECKS IF THE END OF THE PRE-SCAN PASS OVER PARKS-REC HAS     *
+      * BEEN REACHED                                                  *
+           05  SCAN-EOF            PIC X       VALUE 'N'.
+
+      * LAST MONTH (YYYYMM) EACH PARK CODE APPEARS IN AMONG THE       *
+      * RECORDS THAT PASS THIS RUN'S SELECTION CRITERIA - LETS         *
+      * L9-PARKSUBTOTALS TELL WHEN A PARK'S RUNNING FISCAL YTD FIGURE  *
+      * REFLECTS ITS COMPLETE CONTRIBUTION TO THE RUN SO THE VS-LAST-  *
+      * YEAR COLUMN ISN'T PRINTED AGAINST A STILL-PARTIAL TOTAL        *
+       01  PARK-LAST-MM-TBL.
+           05  PARK-LAST-YYYYMM    PIC 9(6)    OCCURS 15 TIMES VALUE 0.
+
+      * FISCAL YEAR-TO-DATE SALES BY PARK CODE *
+       01  YTD-TBL.
+           05  YT-ENTRY            OCCURS 15 TIMES.
+               10  YT-TBL-PARK-CODE PIC 99.
+               10  YT-TBL-SALES    PIC 9(5)V99 VALUE 0.
+
+      * HOLDS RECORDS SEEN WITH AN UNRECOGNIZED DISCOUNT CODE *
+       01  DISC-EXC-TBL.
+           05  DE-ENTRY            OCCURS 500 TIMES.
+               10  DE-ATT-MM       PIC 99.
+               10  DE-ATT-DD       PIC 99.
+               10  DE-ATT-YYYY     PIC 9(4).
+               10  DE-PARK         PIC 99.
+               10  DE-DISC-CODE    PIC X.
+           05  DE-CTR              PIC 9(3)    VALUE 0 COMP.
+           05  DE-SUB              PIC 9(3)    VALUE 0 COMP.
+      * HOLDS RECORDS SEEN FOR A PARK CODE NOT LOADED FROM PARK-MASTER *
+       01  PARK-EXC-TBL.
+           05  PK-ENTRY            OCCURS 500 TIMES.
+               10  PK-ATT-MM       PIC 99.
+               10  PK-ATT-DD       PIC 99.
+               10  PK-ATT-YYYY     PIC 9(4).
+               10  PK-PARK         PIC 99.
+           05  PK-CTR              PIC 9(3)    VALUE 0 COMP.
+           05  PK-SUB              PIC 9(3)    VALUE 0 COMP.
       * HOLD VARIABLES FOR CONTROL BREAK CHECKS *
            05  H-MM                PIC 99.
            05  H-YYYY              PIC 9(4).
@@ -73,8 +221,25 @@
            05  C-TOTAL-COST        PIC 9(6)V99 VALUE 0.
       * MAJOR SUBTOTALS VARIABLE *
            05  C-MJ-TOTAL-SALES    PIC 9(6)V99 VALUE 0.
+      * PARK-LEVEL MINOR SUBTOTALS VARIABLE *
+           05  C-PARK-TOTAL-SALES  PIC 9(6)V99 VALUE 0.
       * GRAND TOTALS VARIABLE *
            05  C-GT-TOTAL-SALES    PIC 9(7)V99 VALUE 0.
+      * FISCAL YEAR-TO-DATE GRAND TOTAL VARIABLE *
+           05  C-YTD-GT-SALES      PIC 9(7)V99 VALUE 0.
+      * YEAR-OVER-YEAR COMPARISON VARIABLES *
+           05  C-GT-PY-SALES       PIC 9(7)V99 VALUE 0.
+           05  C-PK-CHG-AMT        PIC S9(6)V99 VALUE 0.
+           05  C-PK-CHG-PCT        PIC S9(3)V99 VALUE 0.
+           05  C-GT-CHG-AMT        PIC S9(7)V99 VALUE 0.
+           05  C-GT-CHG-PCT        PIC S9(3)V99 VALUE 0.
+
+      * LAST YEAR'S SALES BY PARK CODE, USED FOR THE YEAR-OVER-YEAR *
+      * COMPARISON COLUMNS ON THE PARK AND GRAND TOTALS LINES        *
+       01  PRIOR-YR-TBL.
+           05  PY-ENTRY            OCCURS 15 TIMES.
+               10  PY-TBL-PARK-CODE PIC 99.
+               10  PY-TBL-SALES    PIC 9(5)V99 VALUE 0.
 
        01  CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -83,49 +248,14 @@
               10  I-DD             PIC 99.
            05 I-TIME               PIC X(11).
 
-      * PARK INFORMATION *
-       01  PARKS-INFO.
-           05  FILLER              PIC X(29)   VALUE '01ADVENTURE LAND'.
-           05  FILLER              PIC X(15)   VALUE '100002000030000'.
-           05  FILLER              PIC X(29)   VALUE
-                                             '02THE GREATEST PARK EVER'.
-           05  FILLER              PIC X(15)   VALUE '150002500099999'.
-           05  FILLER              PIC X(29)   VALUE
-                                        '03UNIVERSAL STUDIOS HOLLYWOOD'.
-           05  FILLER              PIC X(15)   VALUE '150002500045010'.
-           05  FILLER              PIC X(29)   VALUE
-                                          '04UNIVERSAL STUDIOS ORLANDO'.
-           05  FILLER              PIC X(15)   VALUE '125001450026789'.
-           05  FILLER              PIC X(29)   VALUE '05DISNEY WORLD'.
-           05  FILLER              PIC X(15)   VALUE '125001450026789'.
-           05  FILLER              PIC X(29)   VALUE '06DISNEY LAND'.
-           05  FILLER              PIC X(15)   VALUE '234563456745678'.
-           05  FILLER              PIC X(29)   VALUE '07WORLDS OF FUN'.
-           05  FILLER              PIC X(15)   VALUE '123452345634567'.
-           05  FILLER              PIC X(29)   VALUE '08SIX FLAGS'.
-           05  FILLER              PIC X(15)   VALUE '012341234523456'.
-           05  FILLER              PIC X(29)   VALUE '09GLOBAL PARK'.
-           05  FILLER              PIC X(15)   VALUE '543214321032100'.
-           05  FILLER              PIC X(29)   VALUE
-                                              '10WORLD WIDE PARK'.
-           05  FILLER              PIC X(15)   VALUE '987658765454321'.
-           05  FILLER              PIC X(29)   VALUE '11AMAZING PARK'.
-           05  FILLER              PIC X(15)   VALUE '098769876587654'.
-           05  FILLER              PIC X(29)   VALUE '12AMUSING PARK'.
-           05  FILLER              PIC X(15)   VALUE '123214564578978'.
-           05  FILLER              PIC X(29)   VALUE '13GRAND PARK'.
-           05  FILLER              PIC X(15)   VALUE '321326546598798'.
-           05  FILLER              PIC X(29)   VALUE '14ADVENTURE PARK'.
-           05  FILLER              PIC X(15)   VALUE '111112222233333'.
-           05  FILLER              PIC X(29)   VALUE '15AMUSEMENT LAND'.
-           05  FILLER              PIC X(15)   VALUE '444445555566666'.
-
-      * PARK TABLE *
-       01  PARKS-TBL REDEFINES PARKS-INFO.
+      * PARK TABLE - LOADED FROM PARK-MASTER AT L2-INIT SO PARK     *
+      * NAMES/PRICES CAN BE MAINTAINED WITHOUT A RECOMPILE          *
+       01  PARKS-TBL.
            05  T-PARKS             OCCURS 15.
                10  T-PARK-CODE     PIC 99.
                10  T-PARK-NAME     PIC X(27).
                10  T-PRICE         PIC 9(3)V99 OCCURS 3.
+               10  T-PARK-LOADED   PIC X       VALUE 'N'.
 
       ********************************************************
       *                 SALES REPORT LINES                   *
@@ -201,6 +331,23 @@
            05  FILLER              PIC X(7)    VALUE 'TOTAL:'.
            05  O-MJ-TOTAL-SALES    PIC $$$$,$$9.99.
 
+      ********************************************************
+      *        PARK-LEVEL MINOR SUBTOTAL LINE                *
+      ********************************************************
+       01  PARKSUBTOTALS-LINE.
+           05  FILLER              PIC X(8)    VALUE ' '.
+           05  FILLER              PIC X(6)    VALUE 'PARK:'.
+           05  O-PK-PARK-NAME      PIC X(27).
+           05  FILLER              PIC X(4)    VALUE ' '.
+           05  FILLER              PIC X(7)    VALUE 'TOTAL:'.
+           05  O-PK-TOTAL-SALES    PIC $$$$,$$9.99.
+           05  FILLER              PIC X(4)    VALUE ' '.
+           05  FILLER              PIC X(14)   VALUE 'VS LAST YEAR:'.
+           05  O-PK-CHG-AMT        PIC -$$$,$$9.99.
+           05  FILLER              PIC XX      VALUE ' '.
+           05  O-PK-CHG-PCT        PIC -ZZ9.99.
+           05  FILLER              PIC X       VALUE '%'.
+
       ********************************************************
       *                  GRAND TOTAL LINE                    *
       ********************************************************
@@ -208,6 +355,86 @@
            05  FILLER              PIC X(6)    VALUE ' '.
            05  FILLER              PIC X(13)   VALUE 'GRAND TOTAL:'.
            05  O-GT-TOTAL-SALES    PIC $$,$$$,$$9.99.
+           05  FILLER              PIC X(4)    VALUE ' '.
+           05  FILLER              PIC X(14)   VALUE 'VS LAST YEAR:'.
+           05  O-GT-CHG-AMT        PIC -$$,$$$,$$9.99.
+           05  FILLER              PIC XX      VALUE ' '.
+           05  O-GT-CHG-PCT        PIC -ZZ9.99.
+           05  FILLER              PIC X       VALUE '%'.
+
+      ********************************************************
+      *              FISCAL YTD TOTALS LINE                  *
+      ********************************************************
+       01  YTD-GRANDTOTALS-LINE.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(18)
+               VALUE 'FISCAL YTD TOTAL:'.
+           05  O-YTD-GT-SALES      PIC $$,$$$,$$9.99.
+
+      ********************************************************
+      *            DISCOUNT CODE EXCEPTION LINES             *
+      ********************************************************
+       01  DISC-EXC-HDG-LINE.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(34)
+               VALUE 'UNRECOGNIZED DISCOUNT CODES SEEN:'.
+
+       01  DISC-EXC-COL-HDGS.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(11)   VALUE 'TICKET DATE'.
+           05  FILLER              PIC X(10)   VALUE ' '.
+           05  FILLER              PIC X(4)    VALUE 'PARK'.
+           05  FILLER              PIC X(10)   VALUE ' '.
+           05  FILLER              PIC X(14)   VALUE 'DISCOUNT CODE'.
+
+       01  DISC-EXC-LINE.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  O-DE-MM             PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-DE-DD             PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-DE-YYYY           PIC 9(4).
+           05  FILLER              PIC X(9)    VALUE ' '.
+           05  O-DE-PARK           PIC Z9.
+           05  FILLER              PIC X(11)   VALUE ' '.
+           05  O-DE-DISC-CODE      PIC X.
+
+      ********************************************************
+      *          UNKNOWN PARK CODE EXCEPTION LINES           *
+      ********************************************************
+       01  PARK-EXC-HDG-LINE.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(37)
+               VALUE 'PARK CODES NOT ON THE PARK MASTER:'.
+
+       01  PARK-EXC-COL-HDGS.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(11)   VALUE 'TICKET DATE'.
+           05  FILLER              PIC X(10)   VALUE ' '.
+           05  FILLER              PIC X(4)    VALUE 'PARK'.
+
+       01  PARK-EXC-LINE.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  O-PK-EXC-MM         PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-PK-EXC-DD         PIC 99.
+           05  FILLER              PIC X       VALUE '/'.
+           05  O-PK-EXC-YYYY       PIC 9(4).
+           05  FILLER              PIC X(9)    VALUE ' '.
+           05  O-PK-EXC-PARK       PIC Z9.
+
+      ********************************************************
+      *        RECORD/LINE RECONCILIATION FOOTER             *
+      ********************************************************
+       01  RECONCILE-LINE.
+           05  FILLER              PIC X(6)    VALUE ' '.
+           05  FILLER              PIC X(14)
+               VALUE 'RECORDS READ: '.
+           05  O-REC-READ          PIC Z(6)9.
+           05  FILLER              PIC X(5)    VALUE ' '.
+           05  FILLER              PIC X(22)
+               VALUE 'DETAIL LINES WRITTEN: '.
+           05  O-DTL-WRITTEN       PIC Z(6)9.
 
        PROCEDURE DIVISION.
        L1-MAIN.
@@ -222,6 +449,24 @@
            OPEN INPUT PARKS-REC.
            OPEN OUTPUT PRTOUT.
 
+      * LOADS THE PARK NAME/PRICE TABLE FROM THE MASTER FILE *
+           PERFORM L9-LOADPARKS.
+
+      * CARRIES FORWARD (OR RESETS) THE FISCAL YTD SALES BY PARK *
+           PERFORM L9-CHECK-YEAR-END.
+
+      * READS THE OPTIONAL PARK/DATE RANGE SELECTION CARD *
+           PERFORM L9-READ-SELECTION.
+
+      * PRE-SCANS THE INPUT (UNDER THE SAME SELECTION CRITERIA) TO    *
+      * FIND EACH PARK'S LAST MONTH IN THE RUN, THEN REPOSITIONS      *
+      * PARKS-REC BACK TO THE START FOR THE MAIN PASS                 *
+           PERFORM L9-SCAN-LAST-OCCURRENCE.
+
+      * LOADS LAST YEAR'S SALES BY PARK CODE FOR THE YEAR-OVER-YEAR *
+      * COMPARISON COLUMNS *
+           PERFORM L9-LOADPRIORYR.
+
       * GETS THE CURRENT DATE *
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO O-YYYY.
@@ -234,31 +479,75 @@
       * SETS THE HOLD VARIABLES *
            MOVE ATTENDANCE-MM TO H-MM.
            MOVE ATTENDANCE-YYYY TO H-YYYY.
+           MOVE PARK TO H-PARK.
 
        L2-MAINLINE.
-      * CHECKS IF A CONTROL BREAK SHOULD OCCUR *
+      * CHECKS IF A MAJOR (MONTH) CONTROL BREAK SHOULD OCCUR - THE   *
+      * PARK-LEVEL MINOR SUBTOTAL ALWAYS FLUSHES FIRST SO A PARK     *
+      * CHANGE THAT LANDS ON A MONTH CHANGE STILL GETS ITS OWN LINE  *
            IF H-MM NOT = ATTENDANCE-MM OR H-YYYY NOT = ATTENDANCE-YYYY
-               PERFORM L9-MAJORSUBTOTALS.
+               PERFORM L9-PARKSUBTOTALS
+               PERFORM L9-MAJORSUBTOTALS
+           ELSE
+               IF H-PARK NOT = PARK
+                   PERFORM L9-PARKSUBTOTALS.
 
            PERFORM L3-CALCS.
            PERFORM L3-OUTPUT.
            PERFORM L9-READ.
 
        L2-CLOSING.
+           PERFORM L9-PARKSUBTOTALS.
            PERFORM L9-MAJORSUBTOTALS.
 
       * FORMATS GRAND TOTALS *
            MOVE C-GT-TOTAL-SALES TO O-GT-TOTAL-SALES.
 
+      * CALCULATES THE YEAR-OVER-YEAR CHANGE IN THE GRAND TOTAL *
+           PERFORM L9-CALC-GT-CHANGE.
+
       * PRINTS THE GRAND TOTALS LINE *
            WRITE PRTLINE FROM BLANK-LINE.
            WRITE PRTLINE FROM GRANDTOTALS-LINE.
 
+      * PRINTS THE DISCOUNT CODE EXCEPTION SECTION *
+           IF DE-CTR > 0
+               PERFORM L9-PRINT-DISC-EXC.
+
+      * PRINTS THE UNKNOWN PARK CODE EXCEPTION SECTION *
+           IF PK-CTR > 0
+               PERFORM L9-PRINT-PARK-EXC.
+
+      * REWRITES THE FISCAL YTD TOTALS FILE FOR THE NEXT RUN. SKIPPED *
+      * WHEN A PARK-CODE/DATE-RANGE SELECTION CARD RESTRICTED THIS    *
+      * RUN TO A SUBSET OF INPUT - A FILTERED RUN'S YT-TBL-SALES ONLY *
+      * REFLECTS THE RECORDS THAT PASSED L9-CHECK-SELECTION, AND      *
+      * PERSISTING THAT PARTIAL TOTAL WOULD CORRUPT THE BASELINE THE  *
+      * NEXT FULL/NIGHTLY RUN CARRIES FORWARD                         *
+           IF SEL-PARK-CODE = 0 AND SEL-DATE-FROM = 0 AND
+                   SEL-DATE-TO = 0
+               PERFORM L9-SAVEYTD.
+
+      * PRINTS THE FISCAL YTD GRAND TOTAL *
+           PERFORM L9-PRINT-YTD.
+
+      * PRINTS THE RECORD/LINE RECONCILIATION FOOTER *
+           MOVE REC-CTR TO O-REC-READ.
+           MOVE DTL-LINE-CTR TO O-DTL-WRITTEN.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM RECONCILE-LINE.
+
       * CLOSES FILES *
            CLOSE PARKS-REC
                  PRTOUT.
 
        L3-CALCS.
+      * FLAGS A PARK CODE NOT LOADED FROM PARK-MASTER - PRICES FOR AN *
+      * UNLOADED SLOT STAY AT ZERO SO THE CALCULATIONS BELOW STILL    *
+      * RUN CLEAN, THEY JUST PRODUCE $0.00 SALES FOR THIS TICKET      *
+           IF T-PARK-LOADED(PARK) NOT = 'Y'
+               PERFORM L9-LOG-BAD-PARK.
+
       * DETERMINES THE DISCOUNT RATE *
            EVALUATE DISCOUNT-CODE
                WHEN 'A'
@@ -270,7 +559,8 @@
                WHEN 'R'
                    MOVE 0.22 TO C-DISCOUNT
                WHEN OTHER
-                   MOVE 0 TO C-DISCOUNT.
+                   MOVE 0 TO C-DISCOUNT
+                   PERFORM L9-LOG-BAD-DISCOUNT.
 
       * CALCULATES TICKET SALES *
            COMPUTE C-AT-TCKTS-SALES ROUNDED = T-PRICE(PARK 1)  *
@@ -293,6 +583,13 @@
       * MAJOR SUBTOTALS CALCULATIONS *
            COMPUTE C-MJ-TOTAL-SALES = C-MJ-TOTAL-SALES + C-TOTAL-COST.
 
+      * PARK-LEVEL MINOR SUBTOTALS CALCULATIONS *
+           COMPUTE C-PARK-TOTAL-SALES = C-PARK-TOTAL-SALES +
+               C-TOTAL-COST.
+
+      * FISCAL YTD ACCUMULATION BY PARK CODE *
+           ADD C-TOTAL-COST TO YT-TBL-SALES(PARK).
+
        L3-OUTPUT.
       * MOVES AND FORMATS DATA TO WRITE A SALES REPORT *
            MOVE T-PARK-NAME(PARK) TO O-PARK-NAME.
@@ -316,6 +613,7 @@
            WRITE PRTLINE FROM DETAIL-LINE
                AT EOP
                    PERFORM L9-HDGS.
+           ADD 1 TO DTL-LINE-CTR.
 
        L9-HDGS.
       * GETS THE PAGE NUMBER *
@@ -331,12 +629,324 @@
            WRITE PRTLINE FROM BLANK-LINE.
 
        L9-READ.
-           READ PARKS-REC
+      * READS PAST ANY RECORDS THAT FALL OUTSIDE THE PARK CODE/DATE  *
+      * RANGE SELECTION CRITERIA SO THE REST OF THE PROGRAM NEVER    *
+      * SEES A FILTERED-OUT RECORD                                   *
+           MOVE 'N' TO SEL-IND.
+           PERFORM UNTIL EOF = 'Y' OR SEL-IND = 'Y'
+               READ PARKS-REC
+                   AT END
+                       MOVE 'Y' TO EOF
+                       MOVE 'Y' TO SEL-IND
+                   NOT AT END
+                       ADD 1 TO REC-CTR
+                       MOVE ATTENDANCE-DATE TO UNPACK-DATE
+                       PERFORM L9-CHECK-SELECTION
+           END-PERFORM.
+
+       L9-CHECK-SELECTION.
+      * SETS SEL-IND TO 'Y' WHEN THE RECORD JUST READ MATCHES THE    *
+      * SELECTION CARD'S PARK CODE AND DATE RANGE (A ZERO CRITERION  *
+      * MEANS IT IS NOT LIMITING THE RUN)                            *
+           MOVE 'Y' TO SEL-IND.
+           IF SEL-PARK-CODE NOT = 0 AND SEL-PARK-CODE NOT = PARK
+               MOVE 'N' TO SEL-IND.
+           IF SEL-DATE-FROM NOT = 0 AND
+                   ATTENDANCE-DATE < SEL-DATE-FROM
+               MOVE 'N' TO SEL-IND.
+           IF SEL-DATE-TO NOT = 0 AND
+                   ATTENDANCE-DATE > SEL-DATE-TO
+               MOVE 'N' TO SEL-IND.
+
+       L9-SCAN-LAST-OCCURRENCE.
+      * READS PARKS-REC START TO FINISH BEFORE THE MAIN PASS BEGINS, *
+      * RECORDING THE LAST YYYYMM EACH PARK CODE APPEARS IN AMONG    *
+      * THE RECORDS THAT PASS THIS RUN'S SELECTION CRITERIA          *
+           INITIALIZE PARK-LAST-MM-TBL.
+           MOVE 'N' TO SCAN-EOF.
+           PERFORM UNTIL SCAN-EOF = 'Y'
+               READ PARKS-REC
+                   AT END
+                       MOVE 'Y' TO SCAN-EOF
+                   NOT AT END
+                       MOVE ATTENDANCE-DATE TO UNPACK-DATE
+                       PERFORM L9-CHECK-SELECTION
+                       IF SEL-IND = 'Y'
+                           COMPUTE PARK-LAST-YYYYMM(PARK) =
+                               ATTENDANCE-YYYY * 100 + ATTENDANCE-MM
+           END-PERFORM.
+
+      * REPOSITIONS THE FILE BACK TO THE FIRST RECORD FOR THE MAIN   *
+      * PASS THAT L2-INIT'S PERFORM L9-READ IS ABOUT TO START         *
+           CLOSE PARKS-REC.
+           OPEN INPUT PARKS-REC.
+
+       L9-LOG-BAD-DISCOUNT.
+      * RECORDS A TICKET SEEN WITH AN UNRECOGNIZED DISCOUNT CODE *
+           IF DE-CTR < 500
+               ADD 1 TO DE-CTR
+               MOVE ATTENDANCE-MM TO DE-ATT-MM(DE-CTR)
+               MOVE ATTENDANCE-DD TO DE-ATT-DD(DE-CTR)
+               MOVE ATTENDANCE-YYYY TO DE-ATT-YYYY(DE-CTR)
+               MOVE PARK TO DE-PARK(DE-CTR)
+               MOVE DISCOUNT-CODE TO DE-DISC-CODE(DE-CTR).
+
+       L9-PRINT-DISC-EXC.
+      * PRINTS THE EXCEPTION SECTION FOR UNRECOGNIZED DISCOUNT CODES *
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM DISC-EXC-HDG-LINE.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM DISC-EXC-COL-HDGS.
+           WRITE PRTLINE FROM BLANK-LINE.
+
+           PERFORM L9-DISC-EXC-DETAIL
+               VARYING DE-SUB FROM 1 BY 1
+                   UNTIL DE-SUB > DE-CTR.
+
+       L9-DISC-EXC-DETAIL.
+           MOVE DE-ATT-MM(DE-SUB) TO O-DE-MM.
+           MOVE DE-ATT-DD(DE-SUB) TO O-DE-DD.
+           MOVE DE-ATT-YYYY(DE-SUB) TO O-DE-YYYY.
+           MOVE DE-PARK(DE-SUB) TO O-DE-PARK.
+           MOVE DE-DISC-CODE(DE-SUB) TO O-DE-DISC-CODE.
+
+           WRITE PRTLINE FROM DISC-EXC-LINE.
+
+       L9-LOG-BAD-PARK.
+      * RECORDS A TICKET SEEN FOR A PARK CODE NOT LOADED FROM       *
+      * PARK-MASTER (INACTIVE OR SIMPLY MISSING)                    *
+           IF PK-CTR < 500
+               ADD 1 TO PK-CTR
+               MOVE ATTENDANCE-MM TO PK-ATT-MM(PK-CTR)
+               MOVE ATTENDANCE-DD TO PK-ATT-DD(PK-CTR)
+               MOVE ATTENDANCE-YYYY TO PK-ATT-YYYY(PK-CTR)
+               MOVE PARK TO PK-PARK(PK-CTR).
+
+       L9-PRINT-PARK-EXC.
+      * PRINTS THE EXCEPTION SECTION FOR PARK CODES NOT ON THE      *
+      * PARK MASTER *
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM PARK-EXC-HDG-LINE.
+           WRITE PRTLINE FROM BLANK-LINE.
+           WRITE PRTLINE FROM PARK-EXC-COL-HDGS.
+           WRITE PRTLINE FROM BLANK-LINE.
+
+           PERFORM L9-PARK-EXC-DETAIL
+               VARYING PK-SUB FROM 1 BY 1
+                   UNTIL PK-SUB > PK-CTR.
+
+       L9-PARK-EXC-DETAIL.
+           MOVE PK-ATT-MM(PK-SUB) TO O-PK-EXC-MM.
+           MOVE PK-ATT-DD(PK-SUB) TO O-PK-EXC-DD.
+           MOVE PK-ATT-YYYY(PK-SUB) TO O-PK-EXC-YYYY.
+           MOVE PK-PARK(PK-SUB) TO O-PK-EXC-PARK.
+
+           WRITE PRTLINE FROM PARK-EXC-LINE.
+
+       L9-LOADPARKS.
+      * READS THE PARK MASTER FILE INTO PARKS-TBL, KEEPING EACH     *
+      * PARK IN ITS OWN TABLE POSITION SO T-PARKS(PARK-CODE) STILL  *
+      * WORKS THE SAME WAY IT DID WHEN THE TABLE WAS HARDCODED      *
+           INITIALIZE PARKS-TBL.
+
+           OPEN INPUT PARK-MASTER.
+           PERFORM UNTIL PM-EOF = 'Y'
+               READ PARK-MASTER
+                   AT END
+                       MOVE 'Y' TO PM-EOF
+                   NOT AT END
+                       IF PM-ACTIVE-IND = 'Y'
+                           AND PM-PARK-CODE > 0
+                           AND PM-PARK-CODE NOT > 15
+                           MOVE PM-PARK-CODE TO
+                               T-PARK-CODE(PM-PARK-CODE)
+                           MOVE PM-PARK-NAME TO
+                               T-PARK-NAME(PM-PARK-CODE)
+                           MOVE PM-ADULT-PRICE TO
+                               T-PRICE(PM-PARK-CODE 1)
+                           MOVE PM-JUNIOR-PRICE TO
+                               T-PRICE(PM-PARK-CODE 2)
+                           MOVE PM-SENIOR-PRICE TO
+                               T-PRICE(PM-PARK-CODE 3)
+                           MOVE 'Y' TO
+                               T-PARK-LOADED(PM-PARK-CODE)
+           END-PERFORM.
+           CLOSE PARK-MASTER.
+
+       L9-CHECK-YEAR-END.
+      * READS THE YEAR-END RESET PARAMETER CARD TO DECIDE WHETHER TO  *
+      * CARRY FORWARD THE FISCAL YTD TOTALS OR START THEM OVER        *
+           OPEN INPUT YTD-RESET-PARM.
+           READ YTD-RESET-PARM
+               AT END
+                   MOVE 'N' TO YTD-RESET-IND
+               NOT AT END
+                   MOVE YTD-RESET-PARM-REC TO YTD-RESET-IND
+           END-READ.
+           CLOSE YTD-RESET-PARM.
+
+      * LOADS THE OUTGOING YEAR'S FISCAL YTD TOTALS FIRST - ON A      *
+      * YEAR-END RESET RUN THESE ARE THE FINAL TOTALS FOR THE YEAR    *
+      * JUST ENDED AND MUST BE SNAPSHOTTED AS THE PRIOR-YEAR BASELINE *
+      * BEFORE L9-YEAR-END-RESET ZEROES THE TABLE FOR THE NEW YEAR    *
+           PERFORM L9-LOADYTD.
+
+           IF YTD-RESET-IND = 'Y'
+               PERFORM L9-SAVEPRIORYR
+               PERFORM L9-YEAR-END-RESET.
+
+       L9-READ-SELECTION.
+      * READS THE OPTIONAL PARK CODE/DATE RANGE SELECTION CARD - IF  *
+      * NONE IS PRESENT, ALL THREE CRITERIA STAY AT ZERO AND EVERY   *
+      * RECORD PASSES L9-CHECK-SELECTION                             *
+           OPEN INPUT DATE-SEL-PARM.
+           READ DATE-SEL-PARM
                AT END
-                   MOVE 'Y' TO EOF.
+                   MOVE 0 TO SEL-PARK-CODE
+                   MOVE 0 TO SEL-DATE-FROM
+                   MOVE 0 TO SEL-DATE-TO
+               NOT AT END
+                   MOVE DS-PARK-CODE TO SEL-PARK-CODE
+                   MOVE DS-DATE-FROM TO SEL-DATE-FROM
+                   MOVE DS-DATE-TO TO SEL-DATE-TO
+           END-READ.
+           CLOSE DATE-SEL-PARM.
+
+       L9-YEAR-END-RESET.
+      * ZEROES THE FISCAL YTD TABLE FOR THE NEW YEAR *
+           INITIALIZE YTD-TBL.
+           PERFORM VARYING YTD-SUB FROM 1 BY 1 UNTIL YTD-SUB > 15
+               MOVE YTD-SUB TO YT-TBL-PARK-CODE(YTD-SUB)
+           END-PERFORM.
+
+       L9-LOADYTD.
+      * LOADS THE FISCAL YTD TOTALS CARRIED FORWARD FROM PRIOR RUNS *
+           PERFORM VARYING YTD-SUB FROM 1 BY 1 UNTIL YTD-SUB > 15
+               MOVE YTD-SUB TO YT-TBL-PARK-CODE(YTD-SUB)
+           END-PERFORM.
+
+           OPEN INPUT YTD-TOTALS.
+           PERFORM UNTIL YTD-EOF = 'Y'
+               READ YTD-TOTALS
+                   AT END
+                       MOVE 'Y' TO YTD-EOF
+                   NOT AT END
+                       MOVE YT-YTD-SALES TO
+                           YT-TBL-SALES(YT-PARK-CODE)
+           END-PERFORM.
+           CLOSE YTD-TOTALS.
+
+       L9-SAVEYTD.
+      * REWRITES THE FISCAL YTD TOTALS FOR THE NEXT RUN TO PICK UP *
+           OPEN OUTPUT YTD-TOTALS.
+           PERFORM VARYING YTD-SUB FROM 1 BY 1 UNTIL YTD-SUB > 15
+               MOVE YT-TBL-PARK-CODE(YTD-SUB) TO YT-PARK-CODE
+               MOVE YT-TBL-SALES(YTD-SUB) TO YT-YTD-SALES
+               WRITE YTD-TOTALS-REC
+           END-PERFORM.
+           CLOSE YTD-TOTALS.
+
+       L9-LOADPRIORYR.
+      * LOADS LAST YEAR'S SALES BY PARK CODE FOR THE YEAR-OVER-YEAR *
+      * COMPARISON COLUMNS - IF NO FILE IS PRESENT EVERY PARK STAYS *
+      * AT ZERO AND NO PERCENTAGE CHANGE IS PRINTED                 *
+           PERFORM VARYING PY-SUB FROM 1 BY 1 UNTIL PY-SUB > 15
+               MOVE PY-SUB TO PY-TBL-PARK-CODE(PY-SUB)
+           END-PERFORM.
+
+           OPEN INPUT PRIOR-YEAR-TOTALS.
+           PERFORM UNTIL PY-EOF = 'Y'
+               READ PRIOR-YEAR-TOTALS
+                   AT END
+                       MOVE 'Y' TO PY-EOF
+                   NOT AT END
+                       MOVE PY-SALES TO
+                           PY-TBL-SALES(PY-PARK-CODE)
+           END-PERFORM.
+           CLOSE PRIOR-YEAR-TOTALS.
+
+       L9-SAVEPRIORYR.
+      * SNAPSHOTS THE OUTGOING YEAR'S FINAL FISCAL YTD TOTALS BY PARK *
+      * CODE AS THE FROZEN PRIOR-YEAR BASELINE - ONLY PERFORMED ON A  *
+      * YEAR-END RESET RUN, BEFORE THE YTD TABLE IS ZEROED            *
+           OPEN OUTPUT PRIOR-YEAR-TOTALS.
+           PERFORM VARYING PY-SUB FROM 1 BY 1 UNTIL PY-SUB > 15
+               MOVE YT-TBL-PARK-CODE(PY-SUB) TO PY-PARK-CODE
+               MOVE YT-TBL-SALES(PY-SUB) TO PY-SALES
+               WRITE PRIOR-YEAR-TOTALS-REC
+           END-PERFORM.
+           CLOSE PRIOR-YEAR-TOTALS.
+
+       L9-CALC-GT-CHANGE.
+      * CALCULATES THE YEAR-OVER-YEAR CHANGE IN THE GRAND TOTAL     *
+      * AGAINST LAST YEAR'S SALES SUMMED ACROSS ALL PARKS, OR JUST  *
+      * THE SELECTED PARK WHEN A SELECTION CARD RESTRICTED THIS RUN *
+      * TO ONE PARK - C-GT-TOTAL-SALES IS ALREADY SCOPED TO WHATEVER*
+      * PASSED L9-CHECK-SELECTION, SO THE PRIOR-YEAR SIDE OF THE    *
+      * COMPARISON HAS TO MATCH THAT SAME SCOPE                     *
+           MOVE 0 TO C-GT-PY-SALES.
+           PERFORM VARYING PY-SUB FROM 1 BY 1 UNTIL PY-SUB > 15
+               IF SEL-PARK-CODE = 0 OR
+                       SEL-PARK-CODE = PY-TBL-PARK-CODE(PY-SUB)
+                   ADD PY-TBL-SALES(PY-SUB) TO C-GT-PY-SALES
+               END-IF
+           END-PERFORM.
+
+           COMPUTE C-GT-CHG-AMT = C-GT-TOTAL-SALES - C-GT-PY-SALES.
+           IF C-GT-PY-SALES > 0
+               COMPUTE C-GT-CHG-PCT ROUNDED =
+                   (C-GT-CHG-AMT / C-GT-PY-SALES) * 100
+           ELSE
+               MOVE 0 TO C-GT-CHG-PCT.
+           MOVE C-GT-CHG-AMT TO O-GT-CHG-AMT.
+           MOVE C-GT-CHG-PCT TO O-GT-CHG-PCT.
+
+       L9-PRINT-YTD.
+      * PRINTS THE FISCAL YEAR-TO-DATE GRAND TOTAL LINE *
+           MOVE 0 TO C-YTD-GT-SALES.
+           PERFORM VARYING YTD-SUB FROM 1 BY 1 UNTIL YTD-SUB > 15
+               ADD YT-TBL-SALES(YTD-SUB) TO C-YTD-GT-SALES
+           END-PERFORM.
+
+           MOVE C-YTD-GT-SALES TO O-YTD-GT-SALES.
+           WRITE PRTLINE FROM YTD-GRANDTOTALS-LINE.
+
+       L9-PARKSUBTOTALS.
+      * MOVES AND FORMATS PARK-LEVEL MINOR SUBTOTALS DATA *
+           MOVE T-PARK-NAME(H-PARK) TO O-PK-PARK-NAME.
+           MOVE C-PARK-TOTAL-SALES TO O-PK-TOTAL-SALES.
+
+      * CALCULATES THIS PARK'S YEAR-OVER-YEAR CHANGE AGAINST LAST    *
+      * YEAR'S SALES FOR THE SAME PARK. YT-TBL-SALES IS THE RUNNING  *
+      * FISCAL YTD ACCUMULATOR FOR THIS PARK (NEVER RESET MID-RUN),  *
+      * SO IT COVERS THE SAME SPAN AS PY-TBL-SALES' FULL PRIOR-YEAR  *
+      * FIGURE ONLY ONCE THE PARK'S LAST MONTH IN THE RUN HAS BEEN   *
+      * ADDED IN. A PARK THAT RECURS ACROSS MORE THAN ONE MONTH      *
+      * PRINTS THE CHANGE COLUMNS AS ZERO ON EVERY OCCURRENCE BUT    *
+      * ITS LAST, RATHER THAN COMPARE A STILL-PARTIAL RUNNING TOTAL  *
+      * AGAINST THE COMPLETE PRIOR-YEAR FIGURE.                      *
+           IF (H-YYYY * 100 + H-MM) = PARK-LAST-YYYYMM(H-PARK)
+               COMPUTE C-PK-CHG-AMT =
+                   YT-TBL-SALES(H-PARK) - PY-TBL-SALES(H-PARK)
+               IF PY-TBL-SALES(H-PARK) > 0
+                   COMPUTE C-PK-CHG-PCT ROUNDED =
+                       (C-PK-CHG-AMT / PY-TBL-SALES(H-PARK)) * 100
+               ELSE
+                   MOVE 0 TO C-PK-CHG-PCT
+           ELSE
+               MOVE 0 TO C-PK-CHG-AMT
+               MOVE 0 TO C-PK-CHG-PCT.
+           MOVE C-PK-CHG-AMT TO O-PK-CHG-AMT.
+           MOVE C-PK-CHG-PCT TO O-PK-CHG-PCT.
+
+      * WRITES THE PARK SUBTOTALS LINE *
+           WRITE PRTLINE FROM PARKSUBTOTALS-LINE.
+
+      * CLEARS PARK SUBTOTALS DATA *
+           MOVE 0 TO C-PARK-TOTAL-SALES.
 
-      * UNPACKS ATTENDANCE DATES *
-           MOVE ATTENDANCE-DATE TO UNPACK-DATE.
+      * RESETS THE HOLD VARIABLE *
+           MOVE PARK TO H-PARK.
 
        L9-MAJORSUBTOTALS.
       * MOVES AND FORMATS MAJOR SUBTOTALS DATA *
@@ -358,4 +968,4 @@
 
       * RESETS THE HOLD VARIABLE *
            MOVE ATTENDANCE-MM TO H-MM.
-           MOVE ATTENDANCE-YYYY TO H-YYYY.
\ No newline at end of file
+           MOVE ATTENDANCE-YYYY TO H-YYYY.
