@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PARKMAINT.
+       AUTHOR.        LUCAS CHAPMAN.
+       DATE-WRITTEN.  8/8/2026.
+       DATE-COMPILED.
+      ************************************************
+      *                                              *
+      * ADDS, UPDATES, AND DEACTIVATES PARK-MASTER   *
+      * RECORDS SO PARK NAMES AND TICKET PRICES CAN  *
+      * BE MAINTAINED WITHOUT RECOMPILING CBLSC02C.  *
+      *                                              *
+      ************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PARK-TRANS
+               ASSIGN TO PARKTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARK-MASTER
+               ASSIGN TO PARKMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PARK-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARK-TRANS
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS PARK-TRANS-REC.
+
+       01  PARK-TRANS-REC.
+           05  PT-ACTION           PIC X.
+           05  PT-PARK-CODE        PIC 99.
+           05  PT-PARK-NAME        PIC X(27).
+           05  PT-ADULT-PRICE      PIC 9(3)V99.
+           05  PT-JUNIOR-PRICE     PIC 9(3)V99.
+           05  PT-SENIOR-PRICE     PIC 9(3)V99.
+
+       FD  PARK-MASTER
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS PARK-MASTER-REC.
+
+       01  PARK-MASTER-REC.
+           05  PM-PARK-CODE        PIC 99.
+           05  PM-PARK-NAME        PIC X(27).
+           05  PM-ADULT-PRICE      PIC 9(3)V99.
+           05  PM-JUNIOR-PRICE     PIC 9(3)V99.
+           05  PM-SENIOR-PRICE     PIC 9(3)V99.
+           05  PM-ACTIVE-IND       PIC X        VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+      * CHECKS IF THE END OF THE TRANSACTION FILE HAS BEEN REACHED *
+           05  EOF                 PIC X       VALUE 'N'.
+      * MAINTENANCE RUN TOTALS *
+           05  C-ADD-CTR           PIC 9(3)    VALUE 0.
+           05  C-UPD-CTR           PIC 9(3)    VALUE 0.
+           05  C-DEACT-CTR         PIC 9(3)    VALUE 0.
+           05  C-REJ-CTR           PIC 9(3)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'Y'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+      * OPENS FILES *
+           OPEN INPUT PARK-TRANS.
+           OPEN I-O PARK-MASTER.
+
+           PERFORM L9-READ.
+
+       L2-MAINLINE.
+      * ROUTES EACH TRANSACTION BY ITS ACTION CODE *
+           EVALUATE PT-ACTION
+               WHEN 'A'
+                   PERFORM L3-ADD-PARK
+               WHEN 'U'
+                   PERFORM L3-UPDATE-PARK
+               WHEN 'D'
+                   PERFORM L3-DEACTIVATE-PARK
+               WHEN OTHER
+                   PERFORM L3-INVALID-ACTION
+           END-EVALUATE.
+
+           PERFORM L9-READ.
+
+       L2-CLOSING.
+      * CLOSES FILES *
+           CLOSE PARK-TRANS
+                 PARK-MASTER.
+
+      * DISPLAYS THE MAINTENANCE RUN TOTALS *
+           DISPLAY 'PARK MASTER MAINTENANCE COMPLETE'.
+           DISPLAY 'RECORDS ADDED:         ' C-ADD-CTR.
+           DISPLAY 'RECORDS UPDATED:       ' C-UPD-CTR.
+           DISPLAY 'RECORDS DEACTIVATED:   ' C-DEACT-CTR.
+           DISPLAY 'RECORDS REJECTED:      ' C-REJ-CTR.
+
+       L3-ADD-PARK.
+      * ADDS A NEW PARK TO THE MASTER FILE *
+           IF PT-PARK-CODE < 1 OR PT-PARK-CODE > 15
+               DISPLAY 'PARK CODE OUT OF RANGE - REJECTED: '
+                   PT-PARK-CODE
+               ADD 1 TO C-REJ-CTR
+           ELSE
+               MOVE PT-PARK-CODE TO PM-PARK-CODE
+               MOVE PT-PARK-NAME TO PM-PARK-NAME
+               MOVE PT-ADULT-PRICE TO PM-ADULT-PRICE
+               MOVE PT-JUNIOR-PRICE TO PM-JUNIOR-PRICE
+               MOVE PT-SENIOR-PRICE TO PM-SENIOR-PRICE
+               MOVE 'Y' TO PM-ACTIVE-IND
+
+               WRITE PARK-MASTER-REC
+                   INVALID KEY
+                       DISPLAY 'PARK ALREADY EXISTS - REJECTED: '
+                           PT-PARK-CODE
+                       ADD 1 TO C-REJ-CTR
+                   NOT INVALID KEY
+                       ADD 1 TO C-ADD-CTR
+               END-WRITE.
+
+       L3-UPDATE-PARK.
+      * UPDATES AN EXISTING PARK'S NAME AND PRICES *
+           IF PT-PARK-CODE < 1 OR PT-PARK-CODE > 15
+               DISPLAY 'PARK CODE OUT OF RANGE - REJECTED: '
+                   PT-PARK-CODE
+               ADD 1 TO C-REJ-CTR
+           ELSE
+               MOVE PT-PARK-CODE TO PM-PARK-CODE
+
+               READ PARK-MASTER
+                   INVALID KEY
+                       DISPLAY 'PARK NOT FOUND - REJECTED: '
+                           PT-PARK-CODE
+                       ADD 1 TO C-REJ-CTR
+                   NOT INVALID KEY
+                       MOVE PT-PARK-NAME TO PM-PARK-NAME
+                       MOVE PT-ADULT-PRICE TO PM-ADULT-PRICE
+                       MOVE PT-JUNIOR-PRICE TO PM-JUNIOR-PRICE
+                       MOVE PT-SENIOR-PRICE TO PM-SENIOR-PRICE
+                       REWRITE PARK-MASTER-REC
+                       ADD 1 TO C-UPD-CTR
+               END-READ.
+
+       L3-DEACTIVATE-PARK.
+      * DEACTIVATES A PARK SO CBLSC02C NO LONGER LOADS IT *
+           MOVE PT-PARK-CODE TO PM-PARK-CODE.
+
+           READ PARK-MASTER
+               INVALID KEY
+                   DISPLAY 'PARK NOT FOUND - REJECTED: ' PT-PARK-CODE
+                   ADD 1 TO C-REJ-CTR
+               NOT INVALID KEY
+                   MOVE 'N' TO PM-ACTIVE-IND
+                   REWRITE PARK-MASTER-REC
+                   ADD 1 TO C-DEACT-CTR
+           END-READ.
+
+       L3-INVALID-ACTION.
+      * REJECTS ANY TRANSACTION WITH AN UNRECOGNIZED ACTION CODE *
+           DISPLAY 'INVALID MAINTENANCE ACTION: ' PT-ACTION.
+           ADD 1 TO C-REJ-CTR.
+
+       L9-READ.
+           READ PARK-TRANS
+               AT END
+                   MOVE 'Y' TO EOF.
