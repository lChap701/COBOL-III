@@ -0,0 +1,51 @@
+//CPALLPRC PROC GRDIN=,GRDRST=,GRDCKPT=,HUNTIN=,HUNTPRIO=,
+//             PRKIN=,PRKMAST=,PRKYTD=,PRKRST=,PRKSEL=,PRKPRIOR=
+//*************************************************************
+//* CATALOGED PROCEDURE THAT RUNS THE STUDENT GRADE REPORT,    *
+//* HUNTING LICENSE REPORT, AND STATE PARK SALES REPORT        *
+//* PROGRAMS IN SEQUENCE. EACH STEP AFTER THE FIRST IS          *
+//* CONDITIONAL ON THE EARLIER STEPS HAVING RUN CLEAN, SO AN    *
+//* ABEND OR A HIGH RETURN CODE STOPS THE DOWNSTREAM REPORTS    *
+//* INSTEAD OF LETTING THEM RUN AGAINST A FAILED STEP.          *
+//*************************************************************
+//STEP010  EXEC PGM=COBLSC00
+//GRADESIN DD DSN=&GRDIN,DISP=SHR
+//GRADEOUT DD SYSOUT=A
+//RESTARTP DD DSN=&GRDRST,DISP=SHR
+//CHKPTFIL DD DSN=&GRDCKPT,DISP=SHR
+//*
+//*************************************************************
+//* DEFINES THE TEMPORARY VSAM CLUSTER BACKING COBLSC01'S       *
+//* CUR-SEASON-FILE. IT IS REBUILT FROM SCRATCH EVERY RUN, SO A *
+//* TEMPORARY CLUSTER DELETED AT JOB END IS ENOUGH - NO         *
+//* PERMANENT SYMBOLIC-DRIVEN DATASET LIKE THE OTHER DD'S BELOW *
+//* IS NEEDED.                                                   *
+//*************************************************************
+//STEP015  EXEC PGM=IDCAMS,COND=(4,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(&&CURSEAS)   -
+         INDEXED                    -
+         RECORDSIZE(9 9)            -
+         KEYS(9 0)                  -
+         TRACKS(5 5)                -
+         VOLUMES(SYSDA))
+/*
+//STEP020  EXEC PGM=COBLSC01,
+//             COND=((4,GE,STEP010),(4,GE,STEP015))
+//SORTOUT  DD DSN=&HUNTIN,DISP=SHR
+//LICREPT  DD SYSOUT=B
+//LICEXTR  DD SYSOUT=C
+//PRIORSSN DD DSN=&HUNTPRIO,DISP=SHR
+//CURSEAS  DD DSN=&&CURSEAS,DISP=(OLD,DELETE,DELETE)
+//*
+//STEP030  EXEC PGM=CBLSC02C,
+//             COND=((4,GE,STEP010),(4,GE,STEP015),(4,GE,STEP020))
+//SORTOUT  DD DSN=&PRKIN,DISP=SHR
+//PARKDATE DD SYSOUT=D
+//PARKMAST DD DSN=&PRKMAST,DISP=SHR
+//YTDTOTS  DD DSN=&PRKYTD,DISP=SHR
+//YTDRESET DD DSN=&PRKRST,DISP=SHR
+//PARKSEL  DD DSN=&PRKSEL,DISP=SHR
+//PRIORYR  DD DSN=&PRKPRIOR,DISP=SHR
+//         PEND
