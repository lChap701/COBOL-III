@@ -0,0 +1,20 @@
+//CPRUNALL JOB (ACCT),'LUCAS CHAPMAN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//* RUNS THE GRADE, HUNTING LICENSE, AND STATE PARK CASE       *
+//* PROBLEM PROGRAMS IN ONE JOB VIA CPALLPRC. EACH PRTOUT       *
+//* REPORT IS ROUTED TO ITS OWN SYSOUT CLASS SO THE THREE       *
+//* REPORTS DON'T LAND IN THE SAME OUTPUT QUEUE.                *
+//*************************************************************
+//RUNALL   EXEC PROC=CPALLPRC,
+//             GRDIN='CP.GRADESIN',
+//             GRDRST='CP.RESTARTP',
+//             GRDCKPT='CP.CHKPTFIL',
+//             HUNTIN='CP.SRTHUNT',
+//             HUNTPRIO='CP.PRIORSSN',
+//             PRKIN='CP.PARKDATA',
+//             PRKMAST='CP.PARKMAST',
+//             PRKYTD='CP.YTDTOTS',
+//             PRKRST='CP.YTDRESET',
+//             PRKSEL='CP.PARKSEL',
+//             PRKPRIOR='CP.PRIORYR'
